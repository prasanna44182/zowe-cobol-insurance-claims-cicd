@@ -18,6 +18,9 @@
            SELECT RPT-OUT ASSIGN TO RPTFILE
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-RPT-STATUS.
+           SELECT OPTIONAL CONTROL-CARD ASSIGN TO PARMCARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARMCARD-STATUS.
       *===============================================================
        DATA DIVISION.
        FILE SECTION.
@@ -26,6 +29,21 @@
            BLOCK CONTAINS 0 RECORDS.
        01  RPT-LINE                PIC X(132).
 
+      *---------------------------------------------------------------
+      * Control card (DD PARMCARD) - one optional record narrowing the
+      * CLAIM_DATE range the three cursors report on. Cols 1-8 = from
+      * date, cols 10-17 = to date (both CCYYMMDD). Blank or missing
+      * card keeps the default all-time range.
+      *---------------------------------------------------------------
+       FD  CONTROL-CARD
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CONTROL-CARD-RECORD.
+           05  CC-DATE-FROM        PIC 9(08).
+           05  FILLER              PIC X(01).
+           05  CC-DATE-TO          PIC 9(08).
+           05  FILLER              PIC X(63).
+
        WORKING-STORAGE SECTION.
            EXEC SQL INCLUDE SQLCA END-EXEC.
 
@@ -33,6 +51,18 @@
 
        01  WS-FILE-STATUSES.
            05  WS-RPT-STATUS       PIC X(02) VALUE SPACES.
+           05  WS-PARMCARD-STATUS  PIC X(02) VALUE SPACES.
+
+      *---------------------------------------------------------------
+      * CLAIM_DATE range applied to all three cursors below. Defaults
+      * to all-time; overridable via the PARMCARD control card.
+      *---------------------------------------------------------------
+       01  WS-DATE-FROM            PIC S9(08) COMP-3 VALUE 0.
+       01  WS-DATE-TO              PIC S9(08) COMP-3 VALUE 99999999.
+       01  WS-DATE-FROM-DISP       PIC 9(08) VALUE ZEROS.
+       01  WS-DATE-TO-DISP         PIC 9(08) VALUE 99999999.
+       01  WS-RANGE-IS-ALL         PIC X(01) VALUE 'Y'.
+           88  RANGE-IS-ALL-TIME   VALUE 'Y'.
 
        01  WS-RETURN-CODE          PIC S9(04) COMP VALUE +0.
 
@@ -65,7 +95,10 @@
            05  FILLER              PIC X(05) VALUE SPACES.
            05  FILLER              PIC X(10) VALUE 'RUN TIME: '.
            05  WS-TL2-TIME         PIC X(08).
-           05  FILLER              PIC X(89) VALUE SPACES.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(08) VALUE 'RANGE: '.
+           05  WS-TL2-RANGE        PIC X(21).
+           05  FILLER              PIC X(57) VALUE SPACES.
 
        01  WS-COLUMN-HEADER.
            05  FILLER              PIC X(12) VALUE 'CLAIM TYPE'.
@@ -129,9 +162,126 @@
                       AVG(CLAIM_AMOUNT),
                       MAX(CLAIM_AMOUNT)
                FROM CLAIMS_MASTER
+               WHERE CLAIM_DATE BETWEEN :WS-DATE-FROM AND :WS-DATE-TO
                GROUP BY CLAIM_TYPE
                ORDER BY CLAIM_TYPE
            END-EXEC.
+
+      *---------------------------------------------------------------
+      * Adjuster breakdown section (same layout as the claim-type
+      * section above, grouped by ADJUSTER_ID instead)
+      *---------------------------------------------------------------
+       01  WS-ADJ-COLUMN-HEADER.
+           05  FILLER              PIC X(12) VALUE 'ADJUSTER ID'.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(12) VALUE SPACES.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(12) VALUE 'TOTAL COUNT'.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(15) VALUE 'TOTAL AMOUNT'.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(15) VALUE 'AVG AMOUNT'.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(15) VALUE 'MAX AMOUNT'.
+           05  FILLER              PIC X(36) VALUE SPACES.
+
+       01  WS-ADJ-DETAIL-LINE.
+           05  WS-ADL-ADJUSTER     PIC X(06).
+           05  FILLER              PIC X(09) VALUE SPACES.
+           05  FILLER              PIC X(12) VALUE SPACES.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  WS-ADL-COUNT        PIC ZZ,ZZ9.
+           05  FILLER              PIC X(06) VALUE SPACES.
+           05  WS-ADL-TOTAL        PIC $$$,$$$,$$9.99.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-ADL-AVG          PIC $$$,$$$,$$9.99.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-ADL-MAX          PIC $$$,$$$,$$9.99.
+           05  FILLER              PIC X(38) VALUE SPACES.
+
+       01  WS-ADJ-DB2-FIELDS.
+           05  WS-ADJ-ID           PIC X(06).
+           05  WS-ADJ-COUNT        PIC S9(09) COMP.
+           05  WS-ADJ-TOTAL-AMT    PIC S9(11)V99 COMP-3.
+           05  WS-ADJ-AVG-AMT      PIC S9(11)V99 COMP-3.
+           05  WS-ADJ-MAX-AMT      PIC S9(11)V99 COMP-3.
+
+       01  WS-ADJ-GRAND-TOTALS.
+           05  WS-ADJ-GRAND-COUNT  PIC 9(09) VALUE ZEROS.
+           05  WS-ADJ-GRAND-AMOUNT PIC 9(11)V99 VALUE ZEROS.
+
+       01  WS-ADJ-FETCH-DONE       PIC X(01) VALUE 'N'.
+           88  ADJ-FETCH-COMPLETE  VALUE 'Y'.
+
+           EXEC SQL DECLARE CLMRPT_ADJ_CURSOR CURSOR FOR
+               SELECT ADJUSTER_ID,
+                      COUNT(*),
+                      SUM(CLAIM_AMOUNT),
+                      AVG(CLAIM_AMOUNT),
+                      MAX(CLAIM_AMOUNT)
+               FROM CLAIMS_MASTER
+               WHERE CLAIM_DATE BETWEEN :WS-DATE-FROM AND :WS-DATE-TO
+               GROUP BY ADJUSTER_ID
+               ORDER BY ADJUSTER_ID
+           END-EXEC.
+
+      *---------------------------------------------------------------
+      * Coverage-code breakdown section (same layout again, grouped
+      * by COVERAGE_CODE instead)
+      *---------------------------------------------------------------
+       01  WS-COV-COLUMN-HEADER.
+           05  FILLER              PIC X(12) VALUE 'COVERAGE CD'.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(12) VALUE SPACES.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(12) VALUE 'TOTAL COUNT'.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(15) VALUE 'TOTAL AMOUNT'.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(15) VALUE 'AVG AMOUNT'.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(15) VALUE 'MAX AMOUNT'.
+           05  FILLER              PIC X(36) VALUE SPACES.
+
+       01  WS-COV-DETAIL-LINE.
+           05  WS-CVL-COVERAGE     PIC X(03).
+           05  FILLER              PIC X(12) VALUE SPACES.
+           05  FILLER              PIC X(12) VALUE SPACES.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  WS-CVL-COUNT        PIC ZZ,ZZ9.
+           05  FILLER              PIC X(06) VALUE SPACES.
+           05  WS-CVL-TOTAL        PIC $$$,$$$,$$9.99.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-CVL-AVG          PIC $$$,$$$,$$9.99.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-CVL-MAX          PIC $$$,$$$,$$9.99.
+           05  FILLER              PIC X(38) VALUE SPACES.
+
+       01  WS-COV-DB2-FIELDS.
+           05  WS-COV-CODE         PIC X(03).
+           05  WS-COV-COUNT        PIC S9(09) COMP.
+           05  WS-COV-TOTAL-AMT    PIC S9(11)V99 COMP-3.
+           05  WS-COV-AVG-AMT      PIC S9(11)V99 COMP-3.
+           05  WS-COV-MAX-AMT      PIC S9(11)V99 COMP-3.
+
+       01  WS-COV-GRAND-TOTALS.
+           05  WS-COV-GRAND-COUNT  PIC 9(09) VALUE ZEROS.
+           05  WS-COV-GRAND-AMOUNT PIC 9(11)V99 VALUE ZEROS.
+
+       01  WS-COV-FETCH-DONE       PIC X(01) VALUE 'N'.
+           88  COV-FETCH-COMPLETE  VALUE 'Y'.
+
+           EXEC SQL DECLARE CLMRPT_COV_CURSOR CURSOR FOR
+               SELECT COVERAGE_CODE,
+                      COUNT(*),
+                      SUM(CLAIM_AMOUNT),
+                      AVG(CLAIM_AMOUNT),
+                      MAX(CLAIM_AMOUNT)
+               FROM CLAIMS_MASTER
+               WHERE CLAIM_DATE BETWEEN :WS-DATE-FROM AND :WS-DATE-TO
+               GROUP BY COVERAGE_CODE
+               ORDER BY COVERAGE_CODE
+           END-EXEC.
       *===============================================================
        PROCEDURE DIVISION.
        0000-MAIN.
@@ -141,6 +291,18 @@
                UNTIL FETCH-COMPLETE.
            PERFORM 4000-WRITE-GRAND-TOTAL.
            PERFORM 5000-CLOSE-CURSOR.
+           PERFORM 1150-WRITE-ADJ-PAGE-HEADER.
+           PERFORM 6000-OPEN-ADJ-CURSOR.
+           PERFORM 6100-PROCESS-ADJ-CURSOR
+               UNTIL ADJ-FETCH-COMPLETE.
+           PERFORM 6200-WRITE-ADJ-GRAND-TOTAL.
+           PERFORM 6300-CLOSE-ADJ-CURSOR.
+           PERFORM 1175-WRITE-COV-PAGE-HEADER.
+           PERFORM 7000-OPEN-COV-CURSOR.
+           PERFORM 7100-PROCESS-COV-CURSOR
+               UNTIL COV-FETCH-COMPLETE.
+           PERFORM 7200-WRITE-COV-GRAND-TOTAL.
+           PERFORM 7300-CLOSE-COV-CURSOR.
            PERFORM 9000-TERMINATE.
            MOVE WS-RETURN-CODE TO RETURN-CODE.
            STOP RUN.
@@ -152,6 +314,8 @@
                DELIMITED BY SIZE INTO WS-TL2-DATE.
            STRING WS-TIME-HH ':' WS-TIME-MN ':' WS-TIME-SS
                DELIMITED BY SIZE INTO WS-TL2-TIME.
+           PERFORM 1050-READ-CONTROL-CARD.
+           PERFORM 1060-BUILD-RANGE-DISPLAY.
            OPEN OUTPUT RPT-OUT.
            IF WS-RPT-STATUS NOT = '00'
                DISPLAY WS-PROGRAM-ID ': OPEN RPTFILE FAILED FS='
@@ -161,6 +325,38 @@
                STOP RUN
            END-IF.
            PERFORM 1100-WRITE-PAGE-HEADER.
+      *---------------------------------------------------------------
+       1050-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD.
+           IF WS-PARMCARD-STATUS = '00'
+               READ CONTROL-CARD
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CC-DATE-FROM > 0
+                           MOVE CC-DATE-FROM TO WS-DATE-FROM
+                           MOVE 'N' TO WS-RANGE-IS-ALL
+                       END-IF
+                       IF CC-DATE-TO > 0
+                           MOVE CC-DATE-TO TO WS-DATE-TO
+                           MOVE 'N' TO WS-RANGE-IS-ALL
+                       END-IF
+                       DISPLAY WS-PROGRAM-ID
+                           ': CONTROL CARD - CLAIM DATE RANGE='
+                           CC-DATE-FROM '-' CC-DATE-TO
+               END-READ
+               CLOSE CONTROL-CARD
+           END-IF.
+      *---------------------------------------------------------------
+       1060-BUILD-RANGE-DISPLAY.
+           MOVE SPACES TO WS-TL2-RANGE.
+           IF RANGE-IS-ALL-TIME
+               MOVE 'ALL DATES' TO WS-TL2-RANGE
+           ELSE
+               MOVE WS-DATE-FROM TO WS-DATE-FROM-DISP
+               MOVE WS-DATE-TO   TO WS-DATE-TO-DISP
+               STRING WS-DATE-FROM-DISP '-' WS-DATE-TO-DISP
+                   DELIMITED BY SIZE INTO WS-TL2-RANGE
+           END-IF.
       *---------------------------------------------------------------
        1100-WRITE-PAGE-HEADER.
            ADD 1 TO WS-PAGE-NUMBER.
@@ -172,6 +368,28 @@
            WRITE RPT-LINE FROM WS-COLUMN-HEADER.
            WRITE RPT-LINE FROM WS-SEPARATOR-LINE.
            MOVE 5 TO WS-LINE-COUNT.
+      *---------------------------------------------------------------
+       1150-WRITE-ADJ-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO WS-TL1-PAGE.
+           WRITE RPT-LINE FROM WS-TITLE-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE RPT-LINE FROM WS-TITLE-LINE-2.
+           WRITE RPT-LINE FROM WS-SEPARATOR-LINE.
+           WRITE RPT-LINE FROM WS-ADJ-COLUMN-HEADER.
+           WRITE RPT-LINE FROM WS-SEPARATOR-LINE.
+           MOVE 5 TO WS-LINE-COUNT.
+      *---------------------------------------------------------------
+       1175-WRITE-COV-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO WS-TL1-PAGE.
+           WRITE RPT-LINE FROM WS-TITLE-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE RPT-LINE FROM WS-TITLE-LINE-2.
+           WRITE RPT-LINE FROM WS-SEPARATOR-LINE.
+           WRITE RPT-LINE FROM WS-COV-COLUMN-HEADER.
+           WRITE RPT-LINE FROM WS-SEPARATOR-LINE.
+           MOVE 5 TO WS-LINE-COUNT.
       *---------------------------------------------------------------
        2000-OPEN-CURSOR.
            EXEC SQL OPEN CLMRPT_CURSOR END-EXEC.
@@ -239,6 +457,116 @@
       *---------------------------------------------------------------
        5000-CLOSE-CURSOR.
            EXEC SQL CLOSE CLMRPT_CURSOR END-EXEC.
+      *---------------------------------------------------------------
+       6000-OPEN-ADJ-CURSOR.
+           EXEC SQL OPEN CLMRPT_ADJ_CURSOR END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID
+                   ': ADJ CURSOR OPEN FAILED SQLCODE=' SQLCODE
+               MOVE +8 TO WS-RETURN-CODE
+               SET ADJ-FETCH-COMPLETE TO TRUE
+           END-IF.
+      *---------------------------------------------------------------
+       6100-PROCESS-ADJ-CURSOR.
+           EXEC SQL
+               FETCH CLMRPT_ADJ_CURSOR
+               INTO :WS-ADJ-ID,
+                    :WS-ADJ-COUNT,
+                    :WS-ADJ-TOTAL-AMT,
+                    :WS-ADJ-AVG-AMT,
+                    :WS-ADJ-MAX-AMT
+           END-EXEC.
+
+           IF SQLCODE = +100
+               SET ADJ-FETCH-COMPLETE TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID
+                   ': ADJ FETCH FAILED SQLCODE=' SQLCODE
+               MOVE +8 TO WS-RETURN-CODE
+               SET ADJ-FETCH-COMPLETE TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1150-WRITE-ADJ-PAGE-HEADER
+           END-IF.
+
+           MOVE WS-ADJ-ID         TO WS-ADL-ADJUSTER.
+           MOVE WS-ADJ-COUNT      TO WS-ADL-COUNT.
+           MOVE WS-ADJ-TOTAL-AMT  TO WS-ADL-TOTAL.
+           MOVE WS-ADJ-AVG-AMT    TO WS-ADL-AVG.
+           MOVE WS-ADJ-MAX-AMT    TO WS-ADL-MAX.
+           WRITE RPT-LINE FROM WS-ADJ-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD WS-ADJ-COUNT       TO WS-ADJ-GRAND-COUNT.
+           ADD WS-ADJ-TOTAL-AMT   TO WS-ADJ-GRAND-AMOUNT.
+      *---------------------------------------------------------------
+       6200-WRITE-ADJ-GRAND-TOTAL.
+           WRITE RPT-LINE FROM WS-SEPARATOR-LINE.
+           MOVE WS-ADJ-GRAND-COUNT    TO WS-GT-COUNT.
+           MOVE WS-ADJ-GRAND-AMOUNT   TO WS-GT-TOTAL.
+           WRITE RPT-LINE FROM WS-GRAND-TOTAL-LINE.
+      *---------------------------------------------------------------
+       6300-CLOSE-ADJ-CURSOR.
+           EXEC SQL CLOSE CLMRPT_ADJ_CURSOR END-EXEC.
+      *---------------------------------------------------------------
+       7000-OPEN-COV-CURSOR.
+           EXEC SQL OPEN CLMRPT_COV_CURSOR END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID
+                   ': COV CURSOR OPEN FAILED SQLCODE=' SQLCODE
+               MOVE +8 TO WS-RETURN-CODE
+               SET COV-FETCH-COMPLETE TO TRUE
+           END-IF.
+      *---------------------------------------------------------------
+       7100-PROCESS-COV-CURSOR.
+           EXEC SQL
+               FETCH CLMRPT_COV_CURSOR
+               INTO :WS-COV-CODE,
+                    :WS-COV-COUNT,
+                    :WS-COV-TOTAL-AMT,
+                    :WS-COV-AVG-AMT,
+                    :WS-COV-MAX-AMT
+           END-EXEC.
+
+           IF SQLCODE = +100
+               SET COV-FETCH-COMPLETE TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID
+                   ': COV FETCH FAILED SQLCODE=' SQLCODE
+               MOVE +8 TO WS-RETURN-CODE
+               SET COV-FETCH-COMPLETE TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1175-WRITE-COV-PAGE-HEADER
+           END-IF.
+
+           MOVE WS-COV-CODE       TO WS-CVL-COVERAGE.
+           MOVE WS-COV-COUNT      TO WS-CVL-COUNT.
+           MOVE WS-COV-TOTAL-AMT  TO WS-CVL-TOTAL.
+           MOVE WS-COV-AVG-AMT    TO WS-CVL-AVG.
+           MOVE WS-COV-MAX-AMT    TO WS-CVL-MAX.
+           WRITE RPT-LINE FROM WS-COV-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD WS-COV-COUNT       TO WS-COV-GRAND-COUNT.
+           ADD WS-COV-TOTAL-AMT   TO WS-COV-GRAND-AMOUNT.
+      *---------------------------------------------------------------
+       7200-WRITE-COV-GRAND-TOTAL.
+           WRITE RPT-LINE FROM WS-SEPARATOR-LINE.
+           MOVE WS-COV-GRAND-COUNT    TO WS-GT-COUNT.
+           MOVE WS-COV-GRAND-AMOUNT   TO WS-GT-TOTAL.
+           WRITE RPT-LINE FROM WS-GRAND-TOTAL-LINE.
+      *---------------------------------------------------------------
+       7300-CLOSE-COV-CURSOR.
+           EXEC SQL CLOSE CLMRPT_COV_CURSOR END-EXEC.
       *---------------------------------------------------------------
        9000-TERMINATE.
            CLOSE RPT-OUT.
