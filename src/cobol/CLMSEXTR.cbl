@@ -0,0 +1,187 @@
+      *===============================================================
+      * CLMSEXTR - Downstream Extract Feed
+      * Step 060 in CLMSJOB pipeline (DB2 precompile required)
+      * Extracts loaded claims from CLAIMS_MASTER into a flat fixed-
+      * width feed file for systems outside CLMSJOB.
+      * Return codes: 0=success  4=warnings  8=error  16=severe
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLMSEXTR.
+       AUTHOR. PRASANNA KUMAR MADALA.
+       DATE-WRITTEN. 2026-08-08.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-OUT ASSIGN TO EXTROUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT OPTIONAL CONTROL-CARD ASSIGN TO PARMCARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARMCARD-STATUS.
+      *===============================================================
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-OUT
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY EXTRREC.
+
+      *---------------------------------------------------------------
+      * Control card (DD PARMCARD) - one optional record narrowing the
+      * CLAIM_DATE range the cursor extracts. Cols 1-8 = from date,
+      * cols 10-17 = to date (both CCYYMMDD). Blank or missing card
+      * keeps the default all-time range.
+      *---------------------------------------------------------------
+       FD  CONTROL-CARD
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CONTROL-CARD-RECORD.
+           05  CC-DATE-FROM        PIC 9(08).
+           05  FILLER              PIC X(01).
+           05  CC-DATE-TO          PIC 9(08).
+           05  FILLER              PIC X(63).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           COPY DCLCLMS.
+
+       01  WS-PROGRAM-ID          PIC X(08) VALUE 'CLMSEXTR'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-EXTRACT-STATUS   PIC X(02) VALUE SPACES.
+           05  WS-PARMCARD-STATUS  PIC X(02) VALUE SPACES.
+
+       01  WS-COUNTERS.
+           05  WS-EXTRACT-COUNT    PIC 9(07) VALUE ZEROS.
+
+       01  WS-RETURN-CODE          PIC S9(04) COMP VALUE +0.
+
+       01  WS-FETCH-DONE           PIC X(01) VALUE 'N'.
+           88  FETCH-COMPLETE      VALUE 'Y'.
+
+      *---------------------------------------------------------------
+      * CLAIM_DATE range applied to the cursor below. Defaults to
+      * all-time; overridable via the PARMCARD control card.
+      *---------------------------------------------------------------
+       01  WS-DATE-FROM            PIC S9(08) COMP-3 VALUE 0.
+       01  WS-DATE-TO              PIC S9(08) COMP-3 VALUE 99999999.
+
+           EXEC SQL DECLARE CLMSEXTR_CURSOR CURSOR FOR
+               SELECT POLICY_NO,     CLAIM_ID,       CLAIMANT_NAME,
+                      CLAIM_DATE,    CLAIM_TYPE,      CLAIM_AMOUNT,
+                      COVERAGE_CODE, STATUS,          ADJUSTER_ID,
+                      SUBMIT_CHANNEL
+               FROM CLAIMS_MASTER
+               WHERE STATUS = 'V'
+                 AND CLAIM_DATE BETWEEN :WS-DATE-FROM AND :WS-DATE-TO
+               ORDER BY POLICY_NO
+           END-EXEC.
+      *===============================================================
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-OPEN-CURSOR.
+           PERFORM 3000-PROCESS-CURSOR
+               UNTIL FETCH-COMPLETE.
+           PERFORM 4000-CLOSE-CURSOR.
+           PERFORM 9000-TERMINATE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+      *---------------------------------------------------------------
+       1000-INITIALIZE.
+           DISPLAY WS-PROGRAM-ID ': EXTRACT STARTING'.
+           PERFORM 1050-READ-CONTROL-CARD.
+           OPEN OUTPUT EXTRACT-OUT.
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY WS-PROGRAM-ID ': OPEN EXTROUT FAILED FS='
+                   WS-EXTRACT-STATUS
+               MOVE +16 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF.
+      *---------------------------------------------------------------
+       1050-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD.
+           IF WS-PARMCARD-STATUS = '00'
+               READ CONTROL-CARD
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CC-DATE-FROM > 0
+                           MOVE CC-DATE-FROM TO WS-DATE-FROM
+                       END-IF
+                       IF CC-DATE-TO > 0
+                           MOVE CC-DATE-TO TO WS-DATE-TO
+                       END-IF
+                       DISPLAY WS-PROGRAM-ID
+                           ': CONTROL CARD - CLAIM DATE RANGE='
+                           CC-DATE-FROM '-' CC-DATE-TO
+               END-READ
+               CLOSE CONTROL-CARD
+           END-IF.
+      *---------------------------------------------------------------
+       2000-OPEN-CURSOR.
+           EXEC SQL OPEN CLMSEXTR_CURSOR END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID
+                   ': CURSOR OPEN FAILED SQLCODE=' SQLCODE
+               MOVE +8 TO WS-RETURN-CODE
+               SET FETCH-COMPLETE TO TRUE
+           END-IF.
+      *---------------------------------------------------------------
+       3000-PROCESS-CURSOR.
+           EXEC SQL
+               FETCH CLMSEXTR_CURSOR
+               INTO :DCL-POLICY-NO,      :DCL-CLAIM-ID,
+                    :DCL-CLAIMANT-NAME,   :DCL-CLAIM-DATE,
+                    :DCL-CLAIM-TYPE,      :DCL-CLAIM-AMOUNT,
+                    :DCL-COVERAGE-CODE,   :DCL-STATUS,
+                    :DCL-ADJUSTER-ID,     :DCL-SUBMIT-CHANNEL
+           END-EXEC.
+
+           IF SQLCODE = +100
+               SET FETCH-COMPLETE TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID
+                   ': FETCH FAILED SQLCODE=' SQLCODE
+               MOVE +8 TO WS-RETURN-CODE
+               SET FETCH-COMPLETE TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM 3100-WRITE-EXTRACT.
+      *---------------------------------------------------------------
+       3100-WRITE-EXTRACT.
+           MOVE DCL-POLICY-NO      TO EXT-POLICY-NUMBER.
+           MOVE DCL-CLAIM-ID       TO EXT-CLAIM-ID.
+           MOVE DCL-CLAIMANT-NAME  TO EXT-CLAIMANT-NAME.
+           MOVE DCL-CLAIM-DATE     TO EXT-CLAIM-DATE.
+           MOVE DCL-CLAIM-TYPE     TO EXT-CLAIM-TYPE.
+           MOVE DCL-CLAIM-AMOUNT   TO EXT-CLAIM-AMOUNT.
+           MOVE DCL-COVERAGE-CODE  TO EXT-COVERAGE-CODE.
+           MOVE DCL-STATUS         TO EXT-STATUS.
+           MOVE DCL-ADJUSTER-ID    TO EXT-ADJUSTER-ID.
+           MOVE DCL-SUBMIT-CHANNEL TO EXT-SUBMIT-CHANNEL.
+           WRITE EXTRACT-RECORD.
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY WS-PROGRAM-ID ': WRITE EXTROUT FAILED FS='
+                   WS-EXTRACT-STATUS
+               MOVE +8 TO WS-RETURN-CODE
+           ELSE
+               ADD 1 TO WS-EXTRACT-COUNT
+           END-IF.
+      *---------------------------------------------------------------
+       4000-CLOSE-CURSOR.
+           EXEC SQL CLOSE CLMSEXTR_CURSOR END-EXEC.
+      *---------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE EXTRACT-OUT.
+           DISPLAY WS-PROGRAM-ID ': PROCESSING COMPLETE'.
+           DISPLAY WS-PROGRAM-ID ': EXTRACTED=' WS-EXTRACT-COUNT.
+           DISPLAY WS-PROGRAM-ID ': RETURN-CODE=' WS-RETURN-CODE.
