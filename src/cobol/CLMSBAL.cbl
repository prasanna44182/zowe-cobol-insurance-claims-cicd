@@ -0,0 +1,157 @@
+      *===============================================================
+      * CLMSBAL - Cross-Step Control-Total Reconciliation
+      * Step 045 in CLMSJOB pipeline, run after CLMSDB2 (step 020).
+      * Reads the control-totals file written by CLMSVALD (VALTOTIN)
+      * and the one written by CLMSDB2 (LOADTOTIN), takes a fresh
+      * SELECT COUNT(*) against CLAIMS_MASTER, and confirms nothing
+      * was lost moving from step 010 to step 020 to the table:
+      *   - VLT-VALID-COUNT (step 010 valid claims) must equal
+      *     LOT-INPUT-COUNT (step 020 claims read)
+      *   - the CLAIMS_MASTER row-count delta since step 020 started
+      *     (WS-POST-LOAD-ROWCOUNT - LOT-PRE-LOAD-ROWCOUNT) must equal
+      *     LOT-INSERT-COUNT
+      * Either file missing (step did not run) is a severe error.
+      * Return codes: 0=balanced  8=out of balance  16=missing input
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLMSBAL.
+       AUTHOR. PRASANNA KUMAR MADALA.
+       DATE-WRITTEN. 2026-08-08.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL VAL-TOT-IN ASSIGN TO VALTOTIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VALTOT-STATUS.
+           SELECT OPTIONAL LOAD-TOT-IN ASSIGN TO LOADTOTIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOADTOT-STATUS.
+      *===============================================================
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VAL-TOT-IN
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY VALTOTREC.
+
+       FD  LOAD-TOT-IN
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY LOADTOTREC.
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL SET CURRENT SCHEMA = 'Z77140' END-EXEC.
+
+       01  WS-PROGRAM-ID           PIC X(08) VALUE 'CLMSBAL '.
+
+       01  WS-FILE-STATUSES.
+           05  WS-VALTOT-STATUS    PIC X(02) VALUE SPACES.
+           05  WS-LOADTOT-STATUS   PIC X(02) VALUE SPACES.
+
+       01  WS-RETURN-CODE          PIC S9(04) COMP VALUE +0.
+
+       01  WS-VALTOT-FOUND         PIC X(01) VALUE 'N'.
+           88  VALTOT-WAS-FOUND    VALUE 'Y'.
+       01  WS-LOADTOT-FOUND        PIC X(01) VALUE 'N'.
+           88  LOADTOT-WAS-FOUND   VALUE 'Y'.
+
+       01  WS-POST-LOAD-ROWCOUNT   PIC S9(09) COMP-3 VALUE ZEROS.
+       01  WS-ROWCOUNT-DELTA       PIC S9(09) COMP-3 VALUE ZEROS.
+      *===============================================================
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-RECONCILE.
+           PERFORM 9000-TERMINATE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+      *---------------------------------------------------------------
+       1000-INITIALIZE.
+           DISPLAY WS-PROGRAM-ID ': CONTROL-TOTAL RECONCILIATION'.
+           OPEN INPUT VAL-TOT-IN.
+           IF WS-VALTOT-STATUS = '00'
+               SET VALTOT-WAS-FOUND TO TRUE
+               READ VAL-TOT-IN
+                   AT END SET WS-VALTOT-FOUND TO 'N'
+               END-READ
+               CLOSE VAL-TOT-IN
+           ELSE
+               DISPLAY WS-PROGRAM-ID ': VALTOTIN NOT AVAILABLE FS='
+                   WS-VALTOT-STATUS
+           END-IF.
+           OPEN INPUT LOAD-TOT-IN.
+           IF WS-LOADTOT-STATUS = '00'
+               SET LOADTOT-WAS-FOUND TO TRUE
+               READ LOAD-TOT-IN
+                   AT END SET WS-LOADTOT-FOUND TO 'N'
+               END-READ
+               CLOSE LOAD-TOT-IN
+           ELSE
+               DISPLAY WS-PROGRAM-ID ': LOADTOTIN NOT AVAILABLE FS='
+                   WS-LOADTOT-STATUS
+           END-IF.
+      *---------------------------------------------------------------
+       2000-RECONCILE.
+           IF NOT VALTOT-WAS-FOUND OR NOT LOADTOT-WAS-FOUND
+               DISPLAY WS-PROGRAM-ID
+                   ': MISSING UPSTREAM CONTROL-TOTALS - CANNOT '
+                   'RECONCILE'
+               MOVE +16 TO WS-RETURN-CODE
+           ELSE
+               EXEC SQL
+                   SELECT COUNT(*)
+                   INTO :WS-POST-LOAD-ROWCOUNT
+                   FROM CLAIMS_MASTER
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   DISPLAY WS-PROGRAM-ID
+                       ': SELECT COUNT(*) FAILED SQLCODE=' SQLCODE
+                   MOVE +16 TO WS-RETURN-CODE
+               ELSE
+                   COMPUTE WS-ROWCOUNT-DELTA =
+                       WS-POST-LOAD-ROWCOUNT - LOT-PRE-LOAD-ROWCOUNT
+                   PERFORM 2100-CHECK-VALID-VS-INPUT
+                   PERFORM 2200-CHECK-INSERT-VS-DELTA
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------
+       2100-CHECK-VALID-VS-INPUT.
+           IF VLT-VALID-COUNT NOT = LOT-INPUT-COUNT
+               DISPLAY WS-PROGRAM-ID
+                   ': OUT OF BALANCE - STEP010 VALID=' VLT-VALID-COUNT
+                   ' STEP020 INPUT=' LOT-INPUT-COUNT
+               IF WS-RETURN-CODE < +8
+                   MOVE +8 TO WS-RETURN-CODE
+               END-IF
+           ELSE
+               DISPLAY WS-PROGRAM-ID
+                   ': STEP010/STEP020 COUNT MATCH=' VLT-VALID-COUNT
+           END-IF.
+      *---------------------------------------------------------------
+       2200-CHECK-INSERT-VS-DELTA.
+           IF WS-ROWCOUNT-DELTA NOT = LOT-INSERT-COUNT
+               DISPLAY WS-PROGRAM-ID
+                   ': OUT OF BALANCE - ROWCOUNT DELTA='
+                   WS-ROWCOUNT-DELTA ' INSERTED=' LOT-INSERT-COUNT
+               IF WS-RETURN-CODE < +8
+                   MOVE +8 TO WS-RETURN-CODE
+               END-IF
+           ELSE
+               DISPLAY WS-PROGRAM-ID
+                   ': CLAIMS_MASTER ROWCOUNT DELTA MATCH='
+                   WS-ROWCOUNT-DELTA
+           END-IF.
+      *---------------------------------------------------------------
+       9000-TERMINATE.
+           IF WS-RETURN-CODE = 0
+               DISPLAY WS-PROGRAM-ID ': BALANCED'
+           ELSE
+               DISPLAY WS-PROGRAM-ID ': OUT OF BALANCE OR INCOMPLETE'
+           END-IF.
+           DISPLAY WS-PROGRAM-ID ': RETURN-CODE=' WS-RETURN-CODE.
+      *===============================================================
