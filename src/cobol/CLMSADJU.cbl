@@ -0,0 +1,224 @@
+      *===============================================================
+      * CLMSADJU - Post Claim Adjudication Decisions to CLAIMS_MASTER
+      * Step 040 in CLMSJOB pipeline (DB2 precompile required)
+      * Reads an adjudication transaction feed (DD ADJIN) and updates
+      * STATUS/ADJUDICATED_DATE/ADJUDICATOR_ID on CLAIMS_MASTER for the
+      * matching POLICY_NO/CLAIM_ID, logging each change to
+      * CLAIMS_AUDIT.
+      * Return codes: 0=success  4=warnings  8=error  16=severe
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLMSADJU.
+       AUTHOR. PRASANNA KUMAR MADALA.
+       DATE-WRITTEN. 2026-08-08.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADJ-IN ASSIGN TO ADJIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ADJIN-STATUS.
+      *===============================================================
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADJ-IN
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY ADJTREC.
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL SET CURRENT SCHEMA = 'Z77140' END-EXEC.
+           COPY DCLCLMS.
+           COPY DCLAUDIT.
+
+       01  WS-PROGRAM-ID          PIC X(08) VALUE 'CLMSADJU'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-ADJIN-STATUS     PIC X(02) VALUE SPACES.
+
+       01  WS-COUNTERS.
+           05  WS-INPUT-COUNT      PIC 9(07) VALUE ZEROS.
+           05  WS-ADJUDICATE-COUNT PIC 9(07) VALUE ZEROS.
+           05  WS-NOTFOUND-COUNT   PIC 9(07) VALUE ZEROS.
+           05  WS-ERROR-COUNT      PIC 9(07) VALUE ZEROS.
+           05  WS-COMMIT-COUNT     PIC 9(07) VALUE ZEROS.
+
+       01  WS-COMMIT-INTERVAL      PIC 9(04) VALUE 500.
+
+       01  WS-OLD-STATUS           PIC X(01) VALUE SPACES.
+
+       01  WS-EOF-FLAG             PIC X(01) VALUE 'N'.
+           88  END-OF-FILE         VALUE 'Y'.
+
+       01  WS-RETURN-CODE          PIC S9(04) COMP VALUE +0.
+      *===============================================================
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-ADJ UNTIL END-OF-FILE.
+           PERFORM 3000-FINAL-COMMIT.
+           PERFORM 9000-TERMINATE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+      *---------------------------------------------------------------
+       1000-INITIALIZE.
+           DISPLAY WS-PROGRAM-ID ': ADJUDICATION POSTING STARTING'.
+           OPEN INPUT ADJ-IN.
+           IF WS-ADJIN-STATUS NOT = '00'
+               DISPLAY WS-PROGRAM-ID ': OPEN ADJIN FAILED FS='
+                   WS-ADJIN-STATUS
+               MOVE +16 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 2100-READ-ADJ.
+      *---------------------------------------------------------------
+       2000-PROCESS-ADJ.
+           ADD 1 TO WS-INPUT-COUNT.
+           IF NOT ADJ-STATUS-VALID
+               DISPLAY WS-PROGRAM-ID ': INVALID NEW STATUS POLICY='
+                   ADJ-POLICY-NUMBER ' CLAIM=' ADJ-CLAIM-ID
+                   ' STATUS=' ADJ-NEW-STATUS
+               ADD 1 TO WS-ERROR-COUNT
+               IF WS-RETURN-CODE < +4
+                   MOVE +4 TO WS-RETURN-CODE
+               END-IF
+           ELSE
+               PERFORM 2200-ADJUDICATE-CLAIM
+           END-IF.
+           IF WS-COMMIT-COUNT >= WS-COMMIT-INTERVAL
+               PERFORM 2400-INTERIM-COMMIT
+           END-IF.
+           PERFORM 2100-READ-ADJ.
+      *---------------------------------------------------------------
+       2100-READ-ADJ.
+           READ ADJ-IN
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+           IF WS-ADJIN-STATUS NOT = '00'
+               AND WS-ADJIN-STATUS NOT = '10'
+               DISPLAY WS-PROGRAM-ID ': READ ADJIN FAILED FS='
+                   WS-ADJIN-STATUS
+               MOVE +8 TO WS-RETURN-CODE
+               SET END-OF-FILE TO TRUE
+           END-IF.
+      *---------------------------------------------------------------
+       2200-ADJUDICATE-CLAIM.
+           MOVE ADJ-POLICY-NUMBER TO DCL-POLICY-NO.
+           MOVE ADJ-CLAIM-ID      TO DCL-CLAIM-ID.
+
+           EXEC SQL
+               SELECT STATUS
+               INTO :WS-OLD-STATUS
+               FROM CLAIMS_MASTER
+               WHERE POLICY_NO = :DCL-POLICY-NO
+                 AND CLAIM_ID  = :DCL-CLAIM-ID
+           END-EXEC.
+
+           IF SQLCODE = +100
+               DISPLAY WS-PROGRAM-ID ': CLAIM NOT ON FILE POLICY='
+                   ADJ-POLICY-NUMBER ' CLAIM=' ADJ-CLAIM-ID
+               ADD 1 TO WS-NOTFOUND-COUNT
+               IF WS-RETURN-CODE < +4
+                   MOVE +4 TO WS-RETURN-CODE
+               END-IF
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID ': LOOKUP FAILED SQLCODE='
+                   SQLCODE ' POLICY=' ADJ-POLICY-NUMBER
+               ADD 1 TO WS-ERROR-COUNT
+               MOVE +8 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE ADJ-NEW-STATUS       TO DCL-STATUS.
+           MOVE ADJ-ADJUDICATED-DATE TO DCL-ADJUDICATED-DATE.
+           MOVE ADJ-ADJUDICATOR-ID   TO DCL-ADJUDICATOR-ID.
+
+           EXEC SQL
+               UPDATE CLAIMS_MASTER
+               SET STATUS            = :DCL-STATUS,
+                   ADJUDICATED_DATE  = :DCL-ADJUDICATED-DATE,
+                   ADJUDICATOR_ID    = :DCL-ADJUDICATOR-ID
+               WHERE POLICY_NO = :DCL-POLICY-NO
+                 AND CLAIM_ID  = :DCL-CLAIM-ID
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID ': UPDATE FAILED SQLCODE='
+                   SQLCODE ' POLICY=' ADJ-POLICY-NUMBER
+               ADD 1 TO WS-ERROR-COUNT
+               MOVE +8 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF.
+
+           ADD 1 TO WS-ADJUDICATE-COUNT.
+           ADD 1 TO WS-COMMIT-COUNT.
+           PERFORM 2350-LOG-AUDIT-ADJUDICATION.
+      *---------------------------------------------------------------
+       2350-LOG-AUDIT-ADJUDICATION.
+           MOVE DCL-POLICY-NO        TO DCL-AUD-POLICY-NO.
+           MOVE DCL-CLAIM-ID         TO DCL-AUD-CLAIM-ID.
+           MOVE WS-OLD-STATUS        TO DCL-AUD-OLD-STATUS.
+           MOVE ADJ-NEW-STATUS       TO DCL-AUD-NEW-STATUS.
+           MOVE ADJ-ADJUDICATOR-ID   TO DCL-AUD-CHANGED-BY.
+           EXEC SQL
+               SET :DCL-AUD-CHANGE-TS = CURRENT TIMESTAMP
+           END-EXEC.
+
+           EXEC SQL
+               INSERT INTO CLAIMS_AUDIT
+               (POLICY_NO,          CLAIM_ID,           OLD_STATUS,
+                NEW_STATUS,         CHANGED_BY,         CHANGE_TS)
+               VALUES
+               (:DCL-AUD-POLICY-NO, :DCL-AUD-CLAIM-ID,
+                :DCL-AUD-OLD-STATUS, :DCL-AUD-NEW-STATUS,
+                :DCL-AUD-CHANGED-BY, :DCL-AUD-CHANGE-TS)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID ': AUDIT INSERT FAILED='
+                   SQLCODE ' POLICY=' DCL-AUD-POLICY-NO
+               IF WS-RETURN-CODE < +4
+                   MOVE +4 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------
+       2400-INTERIM-COMMIT.
+           EXEC SQL COMMIT END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID ': INTERIM COMMIT FAILED='
+                   SQLCODE
+               MOVE +8 TO WS-RETURN-CODE
+           ELSE
+               DISPLAY WS-PROGRAM-ID ': COMMITTED '
+                   WS-ADJUDICATE-COUNT ' ROWS SO FAR'
+               MOVE ZEROS TO WS-COMMIT-COUNT
+           END-IF.
+      *---------------------------------------------------------------
+       3000-FINAL-COMMIT.
+           IF WS-COMMIT-COUNT > 0
+               EXEC SQL COMMIT END-EXEC
+               IF SQLCODE NOT = 0
+                   DISPLAY WS-PROGRAM-ID
+                       ': FINAL COMMIT FAILED=' SQLCODE
+                   MOVE +8 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE ADJ-IN.
+           DISPLAY WS-PROGRAM-ID ': PROCESSING COMPLETE'.
+           DISPLAY WS-PROGRAM-ID ': INPUT='       WS-INPUT-COUNT
+                   ' ADJUDICATED=' WS-ADJUDICATE-COUNT
+                   ' NOTFOUND='    WS-NOTFOUND-COUNT
+                   ' ERRORS='      WS-ERROR-COUNT.
+           DISPLAY WS-PROGRAM-ID ': RETURN-CODE='
+                   WS-RETURN-CODE.
