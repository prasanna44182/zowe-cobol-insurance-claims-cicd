@@ -19,6 +19,21 @@
            SELECT CLAIM-IN ASSIGN TO CLAIMIN
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-CLAIMIN-STATUS.
+           SELECT OPTIONAL RESTART-CTL ASSIGN TO LOADRCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT OPTIONAL CONTROL-CARD ASSIGN TO PARMCARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARMCARD-STATUS.
+           SELECT ALERT-OUT ASSIGN TO ALERTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ALERT-STATUS.
+           SELECT LOAD-TOT-OUT ASSIGN TO LOADTOTO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOADTOT-STATUS.
+           SELECT OPTIONAL CLAIM-LINES-IN ASSIGN TO CLNSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CLNSIN-STATUS.
       *===============================================================
        DATA DIVISION.
        FILE SECTION.
@@ -27,24 +42,103 @@
            BLOCK CONTAINS 0 RECORDS.
            COPY CLAIMREC.
 
-      WORKING-STORAGE SECTION.
-          EXEC SQL INCLUDE SQLCA END-EXEC.
-          EXEC SQL SET CURRENT SCHEMA = 'Z77140' END-EXEC.
-          COPY DCLCLMS.
+       FD  RESTART-CTL
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY RESTCTL.
+
+      *---------------------------------------------------------------
+      * Control card (DD PARMCARD) - one optional record overriding
+      * the commit interval / elapsed-time fallback defaults below.
+      * Cols 1-4 = commit interval (rows), cols 6-9 = commit seconds
+      * (elapsed-time fallback). Blank or missing card keeps defaults.
+      *---------------------------------------------------------------
+       FD  CONTROL-CARD
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CONTROL-CARD-RECORD.
+           05  CC-COMMIT-INTERVAL  PIC 9(04).
+           05  FILLER              PIC X(01).
+           05  CC-COMMIT-SECONDS   PIC 9(04).
+           05  FILLER              PIC X(71).
+
+       FD  ALERT-OUT
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY ALERTREC.
+
+       FD  LOAD-TOT-OUT
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY LOADTOTREC.
+
+      *---------------------------------------------------------------
+      * Itemized claim lines (req022), same POLICY_NO/CLAIM_ID key
+      * sequence as CLAIMIN so lines can be matched to their header
+      * claim record by record as CLAIM-IN is read.
+      *---------------------------------------------------------------
+       FD  CLAIM-LINES-IN
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY CLMLNREC.
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL SET CURRENT SCHEMA = 'Z77140' END-EXEC.
+           COPY DCLCLMS.
+           COPY DCLAUDIT.
+           COPY DCLDUPX.
+           COPY DCLCLNS.
 
        01  WS-PROGRAM-ID          PIC X(08) VALUE 'CLMSDB2 '.
 
        01  WS-FILE-STATUSES.
            05  WS-CLAIMIN-STATUS   PIC X(02) VALUE SPACES.
+           05  WS-RESTART-STATUS   PIC X(02) VALUE SPACES.
+           05  WS-PARMCARD-STATUS  PIC X(02) VALUE SPACES.
+           05  WS-ALERT-STATUS     PIC X(02) VALUE SPACES.
+           05  WS-LOADTOT-STATUS   PIC X(02) VALUE SPACES.
+           05  WS-CLNSIN-STATUS    PIC X(02) VALUE SPACES.
 
        01  WS-COUNTERS.
            05  WS-INPUT-COUNT      PIC 9(07) VALUE ZEROS.
            05  WS-INSERT-COUNT     PIC 9(07) VALUE ZEROS.
            05  WS-DUPKEY-COUNT     PIC 9(07) VALUE ZEROS.
            05  WS-ERROR-COUNT      PIC 9(07) VALUE ZEROS.
+           05  WS-UPDATE-COUNT     PIC 9(07) VALUE ZEROS.
            05  WS-COMMIT-COUNT     PIC 9(07) VALUE ZEROS.
 
+      *---------------------------------------------------------------
+      * Commit cadence - by row count, or by elapsed wall-clock time
+      * since the last commit if rows are arriving slowly. Both are
+      * overridable via the PARMCARD control card (see 1150 below).
+      *---------------------------------------------------------------
        01  WS-COMMIT-INTERVAL      PIC 9(04) VALUE 500.
+       01  WS-COMMIT-SECONDS       PIC 9(04) VALUE 0300.
+       01  WS-LAST-COMMIT-SECS     PIC 9(05) VALUE ZEROS.
+       01  WS-CURRENT-SECS         PIC 9(05) VALUE ZEROS.
+       01  WS-ELAPSED-SECS         PIC S9(05) VALUE ZEROS.
+       01  WS-TOD-DATA.
+           05  WS-TOD-YYYY         PIC 9(04).
+           05  WS-TOD-MM           PIC 9(02).
+           05  WS-TOD-DD           PIC 9(02).
+           05  WS-TOD-HH           PIC 9(02).
+           05  WS-TOD-MN           PIC 9(02).
+           05  WS-TOD-SS           PIC 9(02).
+           05  FILLER              PIC X(09).
+
+      *---------------------------------------------------------------
+      * Restart/checkpoint - CLAIM-IN here is QSAM (it is step 010's
+      * VALIDOUT), so there is no VSAM key to START on; restart
+      * repositions by re-reading and discarding WS-SKIP-COUNT records
+      * already committed on the prior (abended) run, then verifies
+      * the key of the last skipped record against the checkpoint
+      * before resuming.
+      *---------------------------------------------------------------
+       01  WS-SKIP-COUNT            PIC 9(09) VALUE ZEROS.
+       01  WS-SKIP-IDX              PIC 9(09) VALUE ZEROS.
+       01  WS-RESTART-RUN           PIC X(01) VALUE 'N'.
+           88  RESTART-RUN          VALUE 'Y'.
 
        01  WS-EOF-FLAG             PIC X(01) VALUE 'N'.
            88  END-OF-FILE         VALUE 'Y'.
@@ -52,6 +146,46 @@
        01  WS-RETURN-CODE          PIC S9(04) COMP VALUE +0.
 
        01  WS-CURRENT-TS           PIC X(26).
+
+      *---------------------------------------------------------------
+      * Same-day large-loss alert - claims submitted and loaded the
+      * same day that exceed their claim-type threshold get written
+      * to ALERTOUT so claims staff see them before the next aging
+      * cycle would otherwise surface them.
+      *---------------------------------------------------------------
+       01  WS-TODAY-NUMERIC         PIC 9(08) VALUE ZEROS.
+       01  WS-CLAIM-DATE-DISP       PIC 9(08) VALUE ZEROS.
+       01  WS-LARGE-LOSS-THRESHOLD  PIC 9(07)V99 VALUE ZEROS.
+       01  WS-ALERT-COUNT           PIC 9(07) VALUE ZEROS.
+
+      *---------------------------------------------------------------
+      * CLAIMS_MASTER row count taken before this run's first INSERT,
+      * carried on LOADTOTO so CLMSBAL can reconcile the actual
+      * row-count delta against WS-INSERT-COUNT.
+      *---------------------------------------------------------------
+       01  WS-PRE-LOAD-ROWCOUNT     PIC S9(09) COMP-3 VALUE ZEROS.
+
+      *---------------------------------------------------------------
+      * Correction-path support (req019): CLM-IS-CORRECTION lets a
+      * resubmitted claim UPDATE the existing CLAIMS_MASTER row
+      * instead of being parked as an accidental duplicate.
+      *---------------------------------------------------------------
+       01  WS-OLD-STATUS            PIC X(01) VALUE SPACES.
+
+      *---------------------------------------------------------------
+      * Itemized claim lines (req022). CLAIM-LINES-IN is read one
+      * record ahead of the need for it so each header claim can pull
+      * every line whose key matches before moving on to the next
+      * header - the same lookahead match idiom used for RESTART-CTL
+      * skip-counting above, applied here across two files instead of
+      * one.
+      *---------------------------------------------------------------
+       01  WS-LINE-EOF-FLAG         PIC X(01) VALUE 'N'.
+           88  END-OF-LINES         VALUE 'Y'.
+       01  WS-LINE-TOTAL            PIC 9(07)V99 VALUE ZEROS.
+       01  WS-LINE-COUNT-FOR-CLAIM  PIC 9(04) VALUE ZEROS.
+       01  WS-LINE-INSERT-COUNT     PIC 9(07) VALUE ZEROS.
+       01  WS-LINE-MISMATCH-COUNT   PIC 9(07) VALUE ZEROS.
       *===============================================================
        PROCEDURE DIVISION.
        0000-MAIN.
@@ -64,6 +198,11 @@
       *---------------------------------------------------------------
        1000-INITIALIZE.
            DISPLAY WS-PROGRAM-ID ': DB2 LOAD STARTING'.
+           PERFORM 1100-READ-RESTART-CTL.
+           PERFORM 1150-READ-CONTROL-CARD.
+           PERFORM 1160-MARK-COMMIT-CLOCK.
+           COMPUTE WS-TODAY-NUMERIC =
+               (WS-TOD-YYYY * 10000) + (WS-TOD-MM * 100) + WS-TOD-DD.
            OPEN INPUT CLAIM-IN.
            IF WS-CLAIMIN-STATUS NOT = '00'
                DISPLAY WS-PROGRAM-ID ': OPEN CLAIMIN FAILED FS='
@@ -72,16 +211,178 @@
                MOVE WS-RETURN-CODE TO RETURN-CODE
                STOP RUN
            END-IF.
+      *---------------------------------------------------------------
+      * ALERTOUT (req013 large-loss alerts). A restart never
+      * reprocesses input records already committed in the pre-abend
+      * run (1200-SKIP-COMMITTED-ROWS), so any alerts already written
+      * for those rows must be preserved - OPEN EXTEND on restart
+      * instead of OUTPUT, which would discard them.
+      *---------------------------------------------------------------
+           IF RESTART-RUN
+               OPEN EXTEND ALERT-OUT
+           ELSE
+               OPEN OUTPUT ALERT-OUT
+           END-IF.
+           IF WS-ALERT-STATUS NOT = '00'
+               DISPLAY WS-PROGRAM-ID ': OPEN ALERTOUT FAILED FS='
+                   WS-ALERT-STATUS
+               MOVE +16 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT LOAD-TOT-OUT.
+           IF WS-LOADTOT-STATUS NOT = '00'
+               DISPLAY WS-PROGRAM-ID ': OPEN LOADTOTO FAILED FS='
+                   WS-LOADTOT-STATUS
+               MOVE +16 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF.
+      *---------------------------------------------------------------
+      * The CLAIMS_MASTER baseline CLMSBAL reconciles against has to
+      * be the count from before THIS JOB's very first attempt, not a
+      * fresh query on a restarted run (which would already include
+      * rows this job committed before it abended) - reuse the
+      * checkpointed RST-PRELOAD-COUNT on restart instead of
+      * re-querying.
+      *---------------------------------------------------------------
+           IF RESTART-RUN
+               MOVE RST-PRELOAD-COUNT TO WS-PRE-LOAD-ROWCOUNT
+           ELSE
+               EXEC SQL
+                   SELECT COUNT(*)
+                   INTO :WS-PRE-LOAD-ROWCOUNT
+                   FROM CLAIMS_MASTER
+               END-EXEC
+           END-IF.
+           PERFORM 1170-OPEN-CLAIM-LINES.
+           IF RESTART-RUN
+               PERFORM 1200-SKIP-COMMITTED-ROWS
+           END-IF.
            PERFORM 2100-READ-INPUT.
+      *---------------------------------------------------------------
+       1170-OPEN-CLAIM-LINES.
+           OPEN INPUT CLAIM-LINES-IN.
+           IF WS-CLNSIN-STATUS = '00'
+               PERFORM 2357-READ-CLAIM-LINE
+           ELSE
+               SET END-OF-LINES TO TRUE
+           END-IF.
+      *---------------------------------------------------------------
+       1100-READ-RESTART-CTL.
+           OPEN INPUT RESTART-CTL.
+           IF WS-RESTART-STATUS = '00'
+               READ RESTART-CTL
+               IF WS-RESTART-STATUS = '00' AND RST-ROW-COUNT > 0
+                   SET RESTART-RUN TO TRUE
+                   MOVE RST-ROW-COUNT TO WS-SKIP-COUNT
+                   DISPLAY WS-PROGRAM-ID
+                       ': RESTART DETECTED - SKIPPING '
+                       WS-SKIP-COUNT ' ALREADY-COMMITTED ROWS'
+               END-IF
+               CLOSE RESTART-CTL
+           END-IF.
+      *---------------------------------------------------------------
+       1150-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD.
+           IF WS-PARMCARD-STATUS = '00'
+               READ CONTROL-CARD
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CC-COMMIT-INTERVAL > 0
+                           MOVE CC-COMMIT-INTERVAL TO WS-COMMIT-INTERVAL
+                       END-IF
+                       IF CC-COMMIT-SECONDS > 0
+                           MOVE CC-COMMIT-SECONDS TO WS-COMMIT-SECONDS
+                       END-IF
+                       DISPLAY WS-PROGRAM-ID
+                           ': CONTROL CARD - COMMIT INTERVAL='
+                           WS-COMMIT-INTERVAL ' ROWS, '
+                           WS-COMMIT-SECONDS ' SECONDS'
+               END-READ
+               CLOSE CONTROL-CARD
+           END-IF.
+      *---------------------------------------------------------------
+      * Elapsed-time fallback clock - seconds-since-midnight is good
+      * enough here since a single batch run does not span midnight.
+      *---------------------------------------------------------------
+       1160-MARK-COMMIT-CLOCK.
+           MOVE FUNCTION CURRENT-DATE TO WS-TOD-DATA.
+           COMPUTE WS-LAST-COMMIT-SECS =
+               (WS-TOD-HH * 3600) + (WS-TOD-MN * 60) + WS-TOD-SS.
+      *---------------------------------------------------------------
+       1200-SKIP-COMMITTED-ROWS.
+           MOVE WS-SKIP-COUNT  TO WS-INPUT-COUNT.
+           MOVE WS-SKIP-COUNT  TO WS-INSERT-COUNT.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+               UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+               OR END-OF-FILE
+               READ CLAIM-IN
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+               IF NOT END-OF-FILE
+                   PERFORM 1210-SKIP-CLAIM-LINES
+               END-IF
+           END-PERFORM.
+           IF END-OF-FILE
+               DISPLAY WS-PROGRAM-ID
+                   ': RESTART SKIP RAN OFF END OF FILE - '
+                   'CLAIMIN SHORTER THAN CHECKPOINT ROW COUNT'
+               MOVE +16 TO WS-RETURN-CODE
+           ELSE
+               IF CLM-POLICY-NUMBER NOT = RST-LAST-POLICY-NO
+                   OR CLM-CLAIM-ID NOT = RST-LAST-CLAIM-ID
+                   DISPLAY WS-PROGRAM-ID
+                       ': WARNING - LAST SKIPPED KEY POLICY='
+                       CLM-POLICY-NUMBER ' CLAIM=' CLM-CLAIM-ID
+                       ' DOES NOT MATCH CHECKPOINT POLICY='
+                       RST-LAST-POLICY-NO ' CLAIM='
+                       RST-LAST-CLAIM-ID
+                   IF WS-RETURN-CODE < +4
+                       MOVE +4 TO WS-RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------
+      * Keeps the CLAIM-LINES-IN lookahead (primed by 1170-OPEN-CLAIM-
+      * LINES) in lockstep with the CLAIM-IN skip loop above - each
+      * skipped header's own lines were already inserted in the run
+      * that checkpointed, so they are discarded here the same way
+      * 2355-PROCESS-CLAIM-LINES consumes them for a header that gets
+      * processed for real.
+      *---------------------------------------------------------------
+       1210-SKIP-CLAIM-LINES.
+           PERFORM UNTIL END-OF-LINES
+               OR LN-POLICY-NUMBER NOT = CLM-POLICY-NUMBER
+               OR LN-CLAIM-ID NOT = CLM-CLAIM-ID
+               PERFORM 2357-READ-CLAIM-LINE
+           END-PERFORM.
       *---------------------------------------------------------------
        2000-PROCESS.
            ADD 1 TO WS-INPUT-COUNT.
            PERFORM 2200-MOVE-TO-DCLGEN.
            PERFORM 2300-INSERT-CLAIM.
+           IF WS-COMMIT-COUNT > 0
+               PERFORM 2210-CHECK-ELAPSED-COMMIT
+           END-IF.
            IF WS-COMMIT-COUNT >= WS-COMMIT-INTERVAL
                PERFORM 2400-INTERIM-COMMIT
            END-IF.
            PERFORM 2100-READ-INPUT.
+      *---------------------------------------------------------------
+      * Elapsed-time fallback - commits a partial batch if rows are
+      * arriving too slowly to ever hit WS-COMMIT-INTERVAL on its own,
+      * so a slow feed does not leave a huge unit of work uncommitted.
+      *---------------------------------------------------------------
+       2210-CHECK-ELAPSED-COMMIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-TOD-DATA.
+           COMPUTE WS-CURRENT-SECS =
+               (WS-TOD-HH * 3600) + (WS-TOD-MN * 60) + WS-TOD-SS.
+           COMPUTE WS-ELAPSED-SECS =
+               WS-CURRENT-SECS - WS-LAST-COMMIT-SECS.
+           IF WS-ELAPSED-SECS >= WS-COMMIT-SECONDS
+               PERFORM 2400-INTERIM-COMMIT
+           END-IF.
       *---------------------------------------------------------------
        2100-READ-INPUT.
            READ CLAIM-IN
@@ -104,6 +405,8 @@
            MOVE CLM-CLAIM-AMOUNT   TO DCL-CLAIM-AMOUNT.
            MOVE CLM-COVERAGE-CODE  TO DCL-COVERAGE-CODE.
            MOVE CLM-STATUS         TO DCL-STATUS.
+           MOVE CLM-ADJUSTER-ID    TO DCL-ADJUSTER-ID.
+           MOVE CLM-SUBMIT-CHANNEL TO DCL-SUBMIT-CHANNEL.
 
            EXEC SQL
                SET :DCL-INSERT-TS = CURRENT TIMESTAMP
@@ -114,12 +417,14 @@
                INSERT INTO CLAIMS_MASTER
                (POLICY_NO,     CLAIM_ID,       CLAIMANT_NAME,
                 CLAIM_DATE,    CLAIM_TYPE,      CLAIM_AMOUNT,
-                COVERAGE_CODE, STATUS,          INSERT_TS)
+                COVERAGE_CODE, STATUS,          ADJUSTER_ID,
+                SUBMIT_CHANNEL, INSERT_TS)
                VALUES
                (:DCL-POLICY-NO,      :DCL-CLAIM-ID,
                 :DCL-CLAIMANT-NAME,   :DCL-CLAIM-DATE,
                 :DCL-CLAIM-TYPE,      :DCL-CLAIM-AMOUNT,
                 :DCL-COVERAGE-CODE,   :DCL-STATUS,
+                :DCL-ADJUSTER-ID,     :DCL-SUBMIT-CHANNEL,
                 :DCL-INSERT-TS)
            END-EXEC.
 
@@ -127,13 +432,21 @@
                WHEN 0
                    ADD 1 TO WS-INSERT-COUNT
                    ADD 1 TO WS-COMMIT-COUNT
+                   PERFORM 2350-LOG-AUDIT-INSERT
+                   PERFORM 2355-PROCESS-CLAIM-LINES
+                   PERFORM 2370-CHECK-LARGE-LOSS-ALERT
                WHEN -803
-                   ADD 1 TO WS-DUPKEY-COUNT
-                   IF WS-RETURN-CODE < +4
-                       MOVE +4 TO WS-RETURN-CODE
+                   IF CLM-IS-CORRECTION
+                       PERFORM 2390-UPDATE-CLAIM
+                   ELSE
+                       ADD 1 TO WS-DUPKEY-COUNT
+                       IF WS-RETURN-CODE < +4
+                           MOVE +4 TO WS-RETURN-CODE
+                       END-IF
+                       DISPLAY WS-PROGRAM-ID ': DUP KEY POLICY='
+                           DCL-POLICY-NO ' CLAIM=' DCL-CLAIM-ID
+                       PERFORM 2360-LOG-DUPLICATE-CLAIM
                    END-IF
-                   DISPLAY WS-PROGRAM-ID ': DUP KEY POLICY='
-                       DCL-POLICY-NO ' CLAIM=' DCL-CLAIM-ID
                WHEN OTHER
                    ADD 1 TO WS-ERROR-COUNT
                    MOVE +8 TO WS-RETURN-CODE
@@ -141,6 +454,254 @@
                        SQLCODE ' POLICY=' DCL-POLICY-NO
                    EXEC SQL ROLLBACK END-EXEC
            END-EVALUATE.
+      *---------------------------------------------------------------
+      * Status-change audit trail. At load time a claim has no prior
+      * row, so OLD-STATUS is logged as spaces (first-seen). CLMSADJU
+      * (req014) and the CLMSDB2 correction path (req019) log further
+      * rows here as CLM-STATUS moves on from this point.
+      *---------------------------------------------------------------
+       2350-LOG-AUDIT-INSERT.
+           MOVE DCL-POLICY-NO  TO DCL-AUD-POLICY-NO.
+           MOVE DCL-CLAIM-ID   TO DCL-AUD-CLAIM-ID.
+           MOVE SPACES         TO DCL-AUD-OLD-STATUS.
+           MOVE DCL-STATUS     TO DCL-AUD-NEW-STATUS.
+           MOVE WS-PROGRAM-ID  TO DCL-AUD-CHANGED-BY.
+           MOVE DCL-INSERT-TS  TO DCL-AUD-CHANGE-TS.
+
+           EXEC SQL
+               INSERT INTO CLAIMS_AUDIT
+               (POLICY_NO,         CLAIM_ID,          OLD_STATUS,
+                NEW_STATUS,        CHANGED_BY,        CHANGE_TS)
+               VALUES
+               (:DCL-AUD-POLICY-NO, :DCL-AUD-CLAIM-ID, :DCL-AUD-OLD-STATUS,
+                :DCL-AUD-NEW-STATUS, :DCL-AUD-CHANGED-BY,
+                :DCL-AUD-CHANGE-TS)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID ': AUDIT INSERT FAILED='
+                   SQLCODE ' POLICY=' DCL-AUD-POLICY-NO
+               IF WS-RETURN-CODE < +4
+                   MOVE +4 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------
+      * Itemized claim lines (req022). CLAIM-LINES-IN is positioned by
+      * 2357-READ-CLAIM-LINE lookahead; pull every line whose key
+      * matches the claim just inserted, then reconcile the line total
+      * against the header CLAIM_AMOUNT. A claim with no matching
+      * lines on CLNSIN is a legacy header-only load - skip the total
+      * check rather than flag every unitemized claim as a mismatch.
+      *---------------------------------------------------------------
+       2355-PROCESS-CLAIM-LINES.
+           MOVE ZEROS TO WS-LINE-TOTAL WS-LINE-COUNT-FOR-CLAIM.
+           PERFORM UNTIL END-OF-LINES
+               OR LN-POLICY-NUMBER NOT = CLM-POLICY-NUMBER
+               OR LN-CLAIM-ID NOT = CLM-CLAIM-ID
+               ADD LN-LINE-AMOUNT TO WS-LINE-TOTAL
+               ADD 1 TO WS-LINE-COUNT-FOR-CLAIM
+               PERFORM 2356-INSERT-CLAIM-LINE
+               PERFORM 2357-READ-CLAIM-LINE
+           END-PERFORM.
+           IF WS-LINE-COUNT-FOR-CLAIM > 0
+               AND WS-LINE-TOTAL NOT = DCL-CLAIM-AMOUNT
+               ADD 1 TO WS-LINE-MISMATCH-COUNT
+               IF WS-RETURN-CODE < +4
+                   MOVE +4 TO WS-RETURN-CODE
+               END-IF
+               DISPLAY WS-PROGRAM-ID
+                   ': CLAIM LINE TOTAL MISMATCH POLICY='
+                   DCL-POLICY-NO ' CLAIM=' DCL-CLAIM-ID
+                   ' HEADER=' DCL-CLAIM-AMOUNT
+                   ' LINES=' WS-LINE-TOTAL
+           END-IF.
+      *---------------------------------------------------------------
+       2356-INSERT-CLAIM-LINE.
+           MOVE LN-POLICY-NUMBER TO DCL-LN-POLICY-NO.
+           MOVE LN-CLAIM-ID      TO DCL-LN-CLAIM-ID.
+           MOVE LN-LINE-NO       TO DCL-LN-LINE-NO.
+           MOVE LN-LINE-AMOUNT   TO DCL-LN-LINE-AMOUNT.
+           MOVE LN-LINE-DESC     TO DCL-LN-LINE-DESC.
+
+           EXEC SQL
+               INSERT INTO CLAIM_LINES
+               (POLICY_NO,          CLAIM_ID,           LINE_NO,
+                LINE_AMOUNT,        LINE_DESC)
+               VALUES
+               (:DCL-LN-POLICY-NO,  :DCL-LN-CLAIM-ID,   :DCL-LN-LINE-NO,
+                :DCL-LN-LINE-AMOUNT, :DCL-LN-LINE-DESC)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID ': CLAIM LINE INSERT FAILED='
+                   SQLCODE ' POLICY=' DCL-LN-POLICY-NO
+                   ' LINE=' DCL-LN-LINE-NO
+               IF WS-RETURN-CODE < +4
+                   MOVE +4 TO WS-RETURN-CODE
+               END-IF
+           ELSE
+               ADD 1 TO WS-LINE-INSERT-COUNT
+           END-IF.
+      *---------------------------------------------------------------
+       2357-READ-CLAIM-LINE.
+           READ CLAIM-LINES-IN
+               AT END SET END-OF-LINES TO TRUE
+           END-READ.
+           IF WS-CLNSIN-STATUS NOT = '00'
+               AND WS-CLNSIN-STATUS NOT = '10'
+               DISPLAY WS-PROGRAM-ID ': READ CLNSIN FAILED FS='
+                   WS-CLNSIN-STATUS
+               MOVE +8 TO WS-RETURN-CODE
+               SET END-OF-LINES TO TRUE
+           END-IF.
+      *---------------------------------------------------------------
+      * Duplicate-key exception log. CLAIMS_MASTER already rejected
+      * this row via its unique key, so just park the details in
+      * CLAIMS_DUPLICATE for investigation rather than lose them.
+      *---------------------------------------------------------------
+       2360-LOG-DUPLICATE-CLAIM.
+           MOVE DCL-POLICY-NO     TO DCL-DUP-POLICY-NO.
+           MOVE DCL-CLAIM-ID      TO DCL-DUP-CLAIM-ID.
+           MOVE DCL-CLAIMANT-NAME TO DCL-DUP-CLAIMANT-NAME.
+           MOVE DCL-CLAIM-AMOUNT  TO DCL-DUP-CLAIM-AMOUNT.
+           MOVE DCL-INSERT-TS     TO DCL-DUP-DETECTED-TS.
+
+           EXEC SQL
+               INSERT INTO CLAIMS_DUPLICATE
+               (POLICY_NO,          CLAIM_ID,           CLAIMANT_NAME,
+                CLAIM_AMOUNT,       DETECTED_TS)
+               VALUES
+               (:DCL-DUP-POLICY-NO, :DCL-DUP-CLAIM-ID,
+                :DCL-DUP-CLAIMANT-NAME, :DCL-DUP-CLAIM-AMOUNT,
+                :DCL-DUP-DETECTED-TS)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID ': DUPLICATE LOG INSERT FAILED='
+                   SQLCODE ' POLICY=' DCL-DUP-POLICY-NO
+           END-IF.
+      *---------------------------------------------------------------
+      * Correction path. CLM-IS-CORRECTION tells us the sender meant
+      * this key to already exist - fetch the current STATUS for the
+      * audit trail, then UPDATE the row in place instead of logging
+      * it as an accidental duplicate.
+      *---------------------------------------------------------------
+       2390-UPDATE-CLAIM.
+           EXEC SQL
+               SELECT STATUS
+               INTO :WS-OLD-STATUS
+               FROM CLAIMS_MASTER
+               WHERE POLICY_NO = :DCL-POLICY-NO
+                 AND CLAIM_ID  = :DCL-CLAIM-ID
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID ': CORRECTION LOOKUP FAILED='
+                   SQLCODE ' POLICY=' DCL-POLICY-NO
+               ADD 1 TO WS-ERROR-COUNT
+               MOVE +8 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF.
+
+           EXEC SQL
+               UPDATE CLAIMS_MASTER
+               SET CLAIMANT_NAME  = :DCL-CLAIMANT-NAME,
+                   CLAIM_DATE     = :DCL-CLAIM-DATE,
+                   CLAIM_TYPE     = :DCL-CLAIM-TYPE,
+                   CLAIM_AMOUNT   = :DCL-CLAIM-AMOUNT,
+                   COVERAGE_CODE  = :DCL-COVERAGE-CODE,
+                   STATUS         = :DCL-STATUS,
+                   ADJUSTER_ID    = :DCL-ADJUSTER-ID,
+                   SUBMIT_CHANNEL = :DCL-SUBMIT-CHANNEL
+               WHERE POLICY_NO = :DCL-POLICY-NO
+                 AND CLAIM_ID  = :DCL-CLAIM-ID
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID ': CORRECTION UPDATE FAILED='
+                   SQLCODE ' POLICY=' DCL-POLICY-NO
+               ADD 1 TO WS-ERROR-COUNT
+               MOVE +8 TO WS-RETURN-CODE
+               EXEC SQL ROLLBACK END-EXEC
+               EXIT PARAGRAPH
+           END-IF.
+
+           ADD 1 TO WS-UPDATE-COUNT.
+           ADD 1 TO WS-COMMIT-COUNT.
+           PERFORM 2395-LOG-AUDIT-CORRECTION.
+      *---------------------------------------------------------------
+       2395-LOG-AUDIT-CORRECTION.
+           MOVE DCL-POLICY-NO  TO DCL-AUD-POLICY-NO.
+           MOVE DCL-CLAIM-ID   TO DCL-AUD-CLAIM-ID.
+           MOVE WS-OLD-STATUS  TO DCL-AUD-OLD-STATUS.
+           MOVE DCL-STATUS     TO DCL-AUD-NEW-STATUS.
+           MOVE WS-PROGRAM-ID  TO DCL-AUD-CHANGED-BY.
+           MOVE DCL-INSERT-TS  TO DCL-AUD-CHANGE-TS.
+
+           EXEC SQL
+               INSERT INTO CLAIMS_AUDIT
+               (POLICY_NO,         CLAIM_ID,          OLD_STATUS,
+                NEW_STATUS,        CHANGED_BY,        CHANGE_TS)
+               VALUES
+               (:DCL-AUD-POLICY-NO, :DCL-AUD-CLAIM-ID, :DCL-AUD-OLD-STATUS,
+                :DCL-AUD-NEW-STATUS, :DCL-AUD-CHANGED-BY,
+                :DCL-AUD-CHANGE-TS)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID ': AUDIT INSERT FAILED='
+                   SQLCODE ' POLICY=' DCL-AUD-POLICY-NO
+               IF WS-RETURN-CODE < +4
+                   MOVE +4 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------
+      * Same-day large-loss alert. A claim submitted the same day it
+      * loads that also exceeds its claim-type large-loss threshold
+      * is written to ALERTOUT so claims staff can see it right away
+      * instead of waiting for the next aging/trend report.
+      *---------------------------------------------------------------
+       2370-CHECK-LARGE-LOSS-ALERT.
+           MOVE DCL-CLAIM-DATE TO WS-CLAIM-DATE-DISP.
+           IF WS-CLAIM-DATE-DISP = WS-TODAY-NUMERIC
+               EVALUATE TRUE
+                   WHEN CLM-TYPE-MEDICAL
+                       MOVE 250000.00 TO WS-LARGE-LOSS-THRESHOLD
+                   WHEN CLM-TYPE-DENTAL
+                       MOVE  25000.00 TO WS-LARGE-LOSS-THRESHOLD
+                   WHEN CLM-TYPE-DISABILITY
+                       MOVE 100000.00 TO WS-LARGE-LOSS-THRESHOLD
+                   WHEN CLM-TYPE-LIFE
+                       MOVE 500000.00 TO WS-LARGE-LOSS-THRESHOLD
+                   WHEN OTHER
+                       MOVE 500000.00 TO WS-LARGE-LOSS-THRESHOLD
+               END-EVALUATE
+               IF DCL-CLAIM-AMOUNT > WS-LARGE-LOSS-THRESHOLD
+                   PERFORM 2380-WRITE-ALERT
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------
+       2380-WRITE-ALERT.
+           MOVE DCL-POLICY-NO      TO ALR-POLICY-NUMBER.
+           MOVE DCL-CLAIM-ID       TO ALR-CLAIM-ID.
+           MOVE DCL-CLAIMANT-NAME  TO ALR-CLAIMANT-NAME.
+           MOVE DCL-CLAIM-TYPE     TO ALR-CLAIM-TYPE.
+           MOVE DCL-CLAIM-AMOUNT   TO ALR-CLAIM-AMOUNT.
+           MOVE WS-LARGE-LOSS-THRESHOLD TO ALR-THRESHOLD.
+           MOVE DCL-INSERT-TS      TO ALR-ALERT-TS.
+           WRITE ALERT-RECORD.
+           IF WS-ALERT-STATUS NOT = '00'
+               DISPLAY WS-PROGRAM-ID ': WRITE ALERTOUT FAILED FS='
+                   WS-ALERT-STATUS
+               IF WS-RETURN-CODE < +4
+                   MOVE +4 TO WS-RETURN-CODE
+               END-IF
+           ELSE
+               ADD 1 TO WS-ALERT-COUNT
+               DISPLAY WS-PROGRAM-ID ': LARGE LOSS ALERT POLICY='
+                   DCL-POLICY-NO ' CLAIM=' DCL-CLAIM-ID
+                   ' AMOUNT=' DCL-CLAIM-AMOUNT
+           END-IF.
       *---------------------------------------------------------------
        2400-INTERIM-COMMIT.
            EXEC SQL COMMIT END-EXEC.
@@ -152,7 +713,21 @@
                DISPLAY WS-PROGRAM-ID ': COMMITTED '
                    WS-INSERT-COUNT ' ROWS SO FAR'
                MOVE ZEROS TO WS-COMMIT-COUNT
+               PERFORM 1160-MARK-COMMIT-CLOCK
+               PERFORM 2500-WRITE-RESTART-CTL
            END-IF.
+      *---------------------------------------------------------------
+       2500-WRITE-RESTART-CTL.
+           MOVE WS-PROGRAM-ID      TO RST-PROGRAM-ID.
+           MOVE DCL-POLICY-NO      TO RST-LAST-POLICY-NO.
+           MOVE DCL-CLAIM-ID       TO RST-LAST-CLAIM-ID.
+           MOVE WS-INPUT-COUNT     TO RST-ROW-COUNT.
+           MOVE DCL-INSERT-TS      TO RST-TIMESTAMP.
+           MOVE WS-PRE-LOAD-ROWCOUNT TO RST-PRELOAD-COUNT.
+           MOVE ZEROS              TO RST-VALID-COUNT RST-REJECT-COUNT.
+           OPEN OUTPUT RESTART-CTL.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-CTL.
       *---------------------------------------------------------------
        3000-FINAL-COMMIT.
            IF WS-COMMIT-COUNT > 0
@@ -161,15 +736,53 @@
                    DISPLAY WS-PROGRAM-ID
                        ': FINAL COMMIT FAILED=' SQLCODE
                    MOVE +8 TO WS-RETURN-CODE
+               ELSE
+                   PERFORM 2500-WRITE-RESTART-CTL
                END-IF
            END-IF.
       *---------------------------------------------------------------
        9000-TERMINATE.
-           CLOSE CLAIM-IN.
+           PERFORM 9150-WRITE-CONTROL-TOTALS.
+           CLOSE CLAIM-IN ALERT-OUT LOAD-TOT-OUT CLAIM-LINES-IN.
+           IF WS-RETURN-CODE < +8
+               PERFORM 9100-CLEAR-RESTART-CTL
+           END-IF.
            DISPLAY WS-PROGRAM-ID ': PROCESSING COMPLETE'.
            DISPLAY WS-PROGRAM-ID ': INPUT='    WS-INPUT-COUNT
                    ' INSERTED=' WS-INSERT-COUNT
+                   ' UPDATED='  WS-UPDATE-COUNT
                    ' DUPKEYS='  WS-DUPKEY-COUNT
                    ' ERRORS='   WS-ERROR-COUNT.
+           DISPLAY WS-PROGRAM-ID ': ALERTS=' WS-ALERT-COUNT.
+           DISPLAY WS-PROGRAM-ID ': CLAIM LINES INSERTED='
+                   WS-LINE-INSERT-COUNT
+                   ' TOTAL MISMATCHES=' WS-LINE-MISMATCH-COUNT.
            DISPLAY WS-PROGRAM-ID ': RETURN-CODE='
                    WS-RETURN-CODE.
+      *---------------------------------------------------------------
+      * Control totals for CLMSBAL to reconcile this step against
+      * step 010's valid count and against CLAIMS_MASTER itself.
+      *---------------------------------------------------------------
+       9150-WRITE-CONTROL-TOTALS.
+           MOVE WS-INPUT-COUNT       TO LOT-INPUT-COUNT.
+           MOVE WS-INSERT-COUNT      TO LOT-INSERT-COUNT.
+           MOVE WS-DUPKEY-COUNT      TO LOT-DUPKEY-COUNT.
+           MOVE WS-ERROR-COUNT       TO LOT-ERROR-COUNT.
+           MOVE WS-PRE-LOAD-ROWCOUNT TO LOT-PRE-LOAD-ROWCOUNT.
+           WRITE LOAD-TOTALS-RECORD.
+           IF WS-LOADTOT-STATUS NOT = '00'
+               DISPLAY WS-PROGRAM-ID ': WRITE LOADTOTO FAILED FS='
+                   WS-LOADTOT-STATUS
+               IF WS-RETURN-CODE < +4
+                   MOVE +4 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------
+       9100-CLEAR-RESTART-CTL.
+           MOVE SPACES TO RST-PROGRAM-ID RST-LAST-POLICY-NO
+                           RST-LAST-CLAIM-ID RST-TIMESTAMP.
+           MOVE ZEROS  TO RST-ROW-COUNT RST-PRELOAD-COUNT
+                           RST-VALID-COUNT RST-REJECT-COUNT.
+           OPEN OUTPUT RESTART-CTL.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-CTL.
