@@ -0,0 +1,331 @@
+      *===============================================================
+      * CLMSXREF - Claimant Cross-Reference Fraud Report
+      * Step 055 in CLMSJOB pipeline (DB2 precompile required)
+      * Flags any claimant name filing claims against more than one
+      * policy number within a rolling window of CLAIM_DATE, for the
+      * fraud team to follow up on.
+      * Return codes: 0=success  4=warning  8=error  16=severe
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLMSXREF.
+       AUTHOR. PRASANNA KUMAR MADALA.
+       DATE-WRITTEN. 2026-08-08.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-OUT ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT OPTIONAL CONTROL-CARD ASSIGN TO PARMCARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARMCARD-STATUS.
+      *===============================================================
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-OUT
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+       01  RPT-LINE                PIC X(132).
+
+      *---------------------------------------------------------------
+      * Control card (DD PARMCARD) - one optional record overriding
+      * the rolling-window size (days) the cross-reference looks back
+      * over. Cols 1-4 = window days. Blank or missing card keeps the
+      * default.
+      *---------------------------------------------------------------
+       FD  CONTROL-CARD
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CONTROL-CARD-RECORD.
+           05  CC-WINDOW-DAYS      PIC 9(04).
+           05  FILLER              PIC X(76).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-PROGRAM-ID          PIC X(08) VALUE 'CLMSXREF'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-RPT-STATUS       PIC X(02) VALUE SPACES.
+           05  WS-PARMCARD-STATUS  PIC X(02) VALUE SPACES.
+
+       01  WS-RETURN-CODE          PIC S9(04) COMP VALUE +0.
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-DATE-YYYY        PIC 9(04).
+           05  WS-DATE-MM          PIC 9(02).
+           05  WS-DATE-DD          PIC 9(02).
+           05  WS-TIME-HH          PIC 9(02).
+           05  WS-TIME-MN          PIC 9(02).
+           05  WS-TIME-SS          PIC 9(02).
+           05  WS-TIME-HS          PIC 9(02).
+           05  WS-GMT-DIFF-HH      PIC S9(02).
+           05  WS-GMT-DIFF-MN      PIC S9(02).
+
+       01  WS-WINDOW-DAYS          PIC 9(04) VALUE 0180.
+       01  WS-TODAY-NUMERIC        PIC 9(08).
+       01  WS-TODAY-INTEGER        PIC 9(09) COMP.
+       01  WS-WINDOW-START-INTEGER PIC 9(09) COMP.
+       01  WS-WINDOW-START-DISP    PIC 9(08).
+       01  WS-WINDOW-START         PIC S9(08) COMP-3.
+
+       01  WS-COUNTERS.
+           05  WS-CLAIMANT-COUNT   PIC 9(07) VALUE ZEROS.
+           05  WS-DETAIL-COUNT     PIC 9(07) VALUE ZEROS.
+
+       01  WS-PAGE-NUMBER          PIC 9(04) VALUE ZEROS.
+       01  WS-LINE-COUNT           PIC 9(02) VALUE 99.
+       01  WS-LINES-PER-PAGE       PIC 9(02) VALUE 55.
+
+       01  WS-TITLE-LINE-1.
+           05  FILLER              PIC X(50)
+               VALUE 'CLAIMANT CROSS-REFERENCE FRAUD REPORT'.
+           05  FILLER              PIC X(52) VALUE SPACES.
+           05  FILLER              PIC X(06) VALUE 'PAGE: '.
+           05  WS-TL1-PAGE         PIC Z,ZZ9.
+           05  FILLER              PIC X(18) VALUE SPACES.
+
+       01  WS-TITLE-LINE-2.
+           05  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+           05  WS-TL2-DATE         PIC X(10).
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  FILLER              PIC X(14) VALUE 'WINDOW DAYS: '.
+           05  WS-TL2-WINDOW       PIC ZZZ9.
+           05  FILLER              PIC X(89) VALUE SPACES.
+
+       01  WS-CLAIMANT-HEADER-LINE.
+           05  FILLER              PIC X(15) VALUE 'CLAIMANT: '.
+           05  WS-CH-CLAIMANT      PIC X(30).
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  FILLER              PIC X(18) VALUE 'DISTINCT POLICIES:'.
+           05  WS-CH-POLICY-COUNT  PIC ZZ9.
+           05  FILLER              PIC X(61) VALUE SPACES.
+
+       01  WS-COLUMN-HEADER.
+           05  FILLER              PIC X(10) VALUE 'POLICY NO'.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(08) VALUE 'CLAIM ID'.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'CLAIM DATE'.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(15) VALUE 'CLAIM AMOUNT'.
+           05  FILLER              PIC X(83) VALUE SPACES.
+
+       01  WS-SEPARATOR-LINE.
+           05  FILLER              PIC X(90)  VALUE ALL '-'.
+           05  FILLER              PIC X(42)  VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-POLICY        PIC X(10).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DL-CLAIM-ID      PIC X(08).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DL-CLAIM-DATE    PIC X(10).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DL-AMOUNT        PIC $$$,$$$,$$9.99.
+           05  FILLER              PIC X(83) VALUE SPACES.
+
+       01  WS-XR-CLAIMANT-NAME     PIC X(30).
+       01  WS-XR-POLICY-COUNT      PIC S9(09) COMP.
+
+       01  WS-XR-FETCH-DONE        PIC X(01) VALUE 'N'.
+           88  XR-FETCH-COMPLETE   VALUE 'Y'.
+
+           EXEC SQL DECLARE CLMSXREF_CURSOR CURSOR FOR
+               SELECT CLAIMANT_NAME,
+                      COUNT(DISTINCT POLICY_NO)
+               FROM CLAIMS_MASTER
+               WHERE CLAIM_DATE >= :WS-WINDOW-START
+               GROUP BY CLAIMANT_NAME
+               HAVING COUNT(DISTINCT POLICY_NO) > 1
+               ORDER BY CLAIMANT_NAME
+           END-EXEC.
+
+       01  WS-DTL-POLICY-NO         PIC X(10).
+       01  WS-DTL-CLAIM-ID          PIC X(08).
+       01  WS-DTL-CLAIM-DATE        PIC S9(08) COMP-3.
+       01  WS-DTL-CLAIM-DATE-DISP   PIC 9(08).
+       01  WS-DTL-CLAIM-AMOUNT      PIC S9(07)V99 COMP-3.
+
+       01  WS-DTL-FETCH-DONE        PIC X(01) VALUE 'N'.
+           88  DTL-FETCH-COMPLETE   VALUE 'Y'.
+
+           EXEC SQL DECLARE CLMSXREF_DTL_CURSOR CURSOR FOR
+               SELECT POLICY_NO, CLAIM_ID, CLAIM_DATE, CLAIM_AMOUNT
+               FROM CLAIMS_MASTER
+               WHERE CLAIMANT_NAME = :WS-XR-CLAIMANT-NAME
+                 AND CLAIM_DATE >= :WS-WINDOW-START
+               ORDER BY POLICY_NO, CLAIM_DATE
+           END-EXEC.
+      *===============================================================
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-OPEN-CURSOR.
+           PERFORM 3000-PROCESS-CURSOR
+               UNTIL XR-FETCH-COMPLETE.
+           PERFORM 4000-CLOSE-CURSOR.
+           PERFORM 9000-TERMINATE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+      *---------------------------------------------------------------
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           STRING WS-DATE-YYYY '-' WS-DATE-MM '-' WS-DATE-DD
+               DELIMITED BY SIZE INTO WS-TL2-DATE.
+           PERFORM 1050-READ-CONTROL-CARD.
+           MOVE WS-WINDOW-DAYS TO WS-TL2-WINDOW.
+           COMPUTE WS-TODAY-NUMERIC =
+               (WS-DATE-YYYY * 10000) + (WS-DATE-MM * 100) + WS-DATE-DD.
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-NUMERIC).
+           COMPUTE WS-WINDOW-START-INTEGER =
+               WS-TODAY-INTEGER - WS-WINDOW-DAYS.
+           COMPUTE WS-WINDOW-START-DISP =
+               FUNCTION DATE-OF-INTEGER(WS-WINDOW-START-INTEGER).
+           MOVE WS-WINDOW-START-DISP TO WS-WINDOW-START.
+           OPEN OUTPUT RPT-OUT.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY WS-PROGRAM-ID ': OPEN RPTFILE FAILED FS='
+                   WS-RPT-STATUS
+               MOVE +16 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 1100-WRITE-PAGE-HEADER.
+      *---------------------------------------------------------------
+       1050-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD.
+           IF WS-PARMCARD-STATUS = '00'
+               READ CONTROL-CARD
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CC-WINDOW-DAYS > 0
+                           MOVE CC-WINDOW-DAYS TO WS-WINDOW-DAYS
+                       END-IF
+                       DISPLAY WS-PROGRAM-ID
+                           ': CONTROL CARD - WINDOW DAYS='
+                           WS-WINDOW-DAYS
+               END-READ
+               CLOSE CONTROL-CARD
+           END-IF.
+      *---------------------------------------------------------------
+       1100-WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO WS-TL1-PAGE.
+           WRITE RPT-LINE FROM WS-TITLE-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE RPT-LINE FROM WS-TITLE-LINE-2.
+           WRITE RPT-LINE FROM WS-SEPARATOR-LINE.
+           MOVE 3 TO WS-LINE-COUNT.
+      *---------------------------------------------------------------
+       2000-OPEN-CURSOR.
+           EXEC SQL OPEN CLMSXREF_CURSOR END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID
+                   ': CURSOR OPEN FAILED SQLCODE=' SQLCODE
+               MOVE +8 TO WS-RETURN-CODE
+               SET XR-FETCH-COMPLETE TO TRUE
+           END-IF.
+      *---------------------------------------------------------------
+       3000-PROCESS-CURSOR.
+           EXEC SQL
+               FETCH CLMSXREF_CURSOR
+               INTO :WS-XR-CLAIMANT-NAME, :WS-XR-POLICY-COUNT
+           END-EXEC.
+
+           IF SQLCODE = +100
+               SET XR-FETCH-COMPLETE TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID
+                   ': FETCH FAILED SQLCODE=' SQLCODE
+               MOVE +8 TO WS-RETURN-CODE
+               SET XR-FETCH-COMPLETE TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           ADD 1 TO WS-CLAIMANT-COUNT.
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1100-WRITE-PAGE-HEADER
+           END-IF.
+
+           MOVE WS-XR-CLAIMANT-NAME  TO WS-CH-CLAIMANT.
+           MOVE WS-XR-POLICY-COUNT   TO WS-CH-POLICY-COUNT.
+           WRITE RPT-LINE FROM WS-CLAIMANT-HEADER-LINE.
+           WRITE RPT-LINE FROM WS-COLUMN-HEADER.
+           WRITE RPT-LINE FROM WS-SEPARATOR-LINE.
+           ADD 3 TO WS-LINE-COUNT.
+
+           PERFORM 3100-OPEN-DETAIL-CURSOR.
+           PERFORM 3200-PROCESS-DETAIL-CURSOR
+               UNTIL DTL-FETCH-COMPLETE.
+           PERFORM 3300-CLOSE-DETAIL-CURSOR.
+           WRITE RPT-LINE FROM WS-SEPARATOR-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+      *---------------------------------------------------------------
+       3100-OPEN-DETAIL-CURSOR.
+           MOVE 'N' TO WS-DTL-FETCH-DONE.
+           EXEC SQL OPEN CLMSXREF_DTL_CURSOR END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID
+                   ': DETAIL CURSOR OPEN FAILED SQLCODE=' SQLCODE
+               MOVE +8 TO WS-RETURN-CODE
+               SET DTL-FETCH-COMPLETE TO TRUE
+           END-IF.
+      *---------------------------------------------------------------
+       3200-PROCESS-DETAIL-CURSOR.
+           EXEC SQL
+               FETCH CLMSXREF_DTL_CURSOR
+               INTO :WS-DTL-POLICY-NO, :WS-DTL-CLAIM-ID,
+                    :WS-DTL-CLAIM-DATE, :WS-DTL-CLAIM-AMOUNT
+           END-EXEC.
+
+           IF SQLCODE = +100
+               SET DTL-FETCH-COMPLETE TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID
+                   ': DETAIL FETCH FAILED SQLCODE=' SQLCODE
+               MOVE +8 TO WS-RETURN-CODE
+               SET DTL-FETCH-COMPLETE TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1100-WRITE-PAGE-HEADER
+           END-IF.
+
+           MOVE WS-DTL-CLAIM-DATE TO WS-DTL-CLAIM-DATE-DISP.
+           MOVE WS-DTL-POLICY-NO    TO WS-DL-POLICY.
+           MOVE WS-DTL-CLAIM-ID     TO WS-DL-CLAIM-ID.
+           STRING WS-DTL-CLAIM-DATE-DISP(1:4) '-'
+                  WS-DTL-CLAIM-DATE-DISP(5:2) '-'
+                  WS-DTL-CLAIM-DATE-DISP(7:2)
+               DELIMITED BY SIZE INTO WS-DL-CLAIM-DATE.
+           MOVE WS-DTL-CLAIM-AMOUNT TO WS-DL-AMOUNT.
+           WRITE RPT-LINE FROM WS-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-DETAIL-COUNT.
+      *---------------------------------------------------------------
+       3300-CLOSE-DETAIL-CURSOR.
+           EXEC SQL CLOSE CLMSXREF_DTL_CURSOR END-EXEC.
+      *---------------------------------------------------------------
+       4000-CLOSE-CURSOR.
+           EXEC SQL CLOSE CLMSXREF_CURSOR END-EXEC.
+      *---------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE RPT-OUT.
+           DISPLAY WS-PROGRAM-ID ': PROCESSING COMPLETE'.
+           DISPLAY WS-PROGRAM-ID ': CLAIMANTS FLAGGED='
+                   WS-CLAIMANT-COUNT ' CLAIMS LISTED=' WS-DETAIL-COUNT.
+           DISPLAY WS-PROGRAM-ID ': RETURN-CODE=' WS-RETURN-CODE.
