@@ -0,0 +1,238 @@
+      *===============================================================
+      * CLMSTRND - Reject-Rate Trend Report
+      * Step 040 in CLMSJOB pipeline
+      * Reads the REJHIST history file built up by CLMSVALD (one
+      * record per prior run) and prints a day-by-day trend, each
+      * line flagged UP/DOWN/FLAT against the prior run and a
+      * rolling average over the last WS-ROLL-WINDOW runs.
+      * Return codes: 0=success  4=warning  8=error  16=severe
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLMSTRND.
+       AUTHOR. PRASANNA KUMAR MADALA.
+       DATE-WRITTEN. 2026-08-08.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECT-HIST ASSIGN TO REJHIST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJHIST-STATUS.
+           SELECT RPT-OUT ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+      *===============================================================
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REJECT-HIST
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY RJHSTREC.
+
+       FD  RPT-OUT
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+       01  RPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PROGRAM-ID           PIC X(08) VALUE 'CLMSTRND'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-REJHIST-STATUS   PIC X(02) VALUE SPACES.
+           05  WS-RPT-STATUS       PIC X(02) VALUE SPACES.
+
+       01  WS-RETURN-CODE          PIC S9(04) COMP VALUE +0.
+
+       01  WS-EOF-FLAG             PIC X(01) VALUE 'N'.
+           88  END-OF-FILE         VALUE 'Y'.
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-DATE-YYYY        PIC 9(04).
+           05  WS-DATE-MM          PIC 9(02).
+           05  WS-DATE-DD          PIC 9(02).
+           05  FILLER              PIC X(14).
+
+       01  WS-PAGE-NUMBER          PIC 9(04) VALUE ZEROS.
+       01  WS-LINE-COUNT           PIC 9(02) VALUE 99.
+       01  WS-LINES-PER-PAGE       PIC 9(02) VALUE 55.
+
+       01  WS-TITLE-LINE-1.
+           05  FILLER              PIC X(50)
+               VALUE 'CLAIMS REJECT-RATE TREND REPORT'.
+           05  FILLER              PIC X(52) VALUE SPACES.
+           05  FILLER              PIC X(06) VALUE 'PAGE: '.
+           05  WS-TL1-PAGE         PIC Z,ZZ9.
+           05  FILLER              PIC X(18) VALUE SPACES.
+
+       01  WS-TITLE-LINE-2.
+           05  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+           05  WS-TL2-DATE         PIC X(10).
+           05  FILLER              PIC X(102) VALUE SPACES.
+
+       01  WS-COLUMN-HEADER.
+           05  FILLER              PIC X(10) VALUE 'RUN DATE'.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  FILLER              PIC X(08) VALUE 'INPUT'.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  FILLER              PIC X(08) VALUE 'VALID'.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  FILLER              PIC X(08) VALUE 'REJECT'.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'REJ PCT'.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  FILLER              PIC X(06) VALUE 'TREND'.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  FILLER              PIC X(14) VALUE 'ROLLING AVG %'.
+           05  FILLER              PIC X(44) VALUE SPACES.
+
+       01  WS-SEPARATOR-LINE.
+           05  FILLER              PIC X(88)  VALUE ALL '-'.
+           05  FILLER              PIC X(44)  VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-DATE          PIC X(10).
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  WS-DL-INPUT         PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  WS-DL-VALID         PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  WS-DL-REJECT        PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  WS-DL-PCT           PIC ZZ9.99.
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  WS-DL-TREND         PIC X(06).
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  WS-DL-ROLL-AVG      PIC ZZ9.99.
+           05  FILLER              PIC X(47) VALUE SPACES.
+
+      *---------------------------------------------------------------
+      * Rolling average window - last N runs' reject percentages.
+      *---------------------------------------------------------------
+       01  WS-ROLL-WINDOW           PIC 9(02) VALUE 07.
+       01  WS-ROLL-TABLE.
+           05  WS-ROLL-ENTRY OCCURS 7 TIMES.
+               10  WS-ROLL-PCT      PIC 9(03)V99.
+       01  WS-ROLL-COUNT            PIC 9(02) VALUE ZEROS.
+       01  WS-ROLL-SUM              PIC 9(05)V99 VALUE ZEROS.
+       01  WS-ROLL-AVG              PIC 9(03)V99 VALUE ZEROS.
+       01  WS-ROLL-SLOT             PIC 9(02) VALUE ZEROS.
+
+       01  WS-PRIOR-PCT             PIC 9(03)V99 VALUE ZEROS.
+       01  WS-HAVE-PRIOR            PIC X(01) VALUE 'N'.
+           88  HAVE-PRIOR-RUN       VALUE 'Y'.
+
+       01  WS-RUN-COUNT             PIC 9(07) VALUE ZEROS.
+      *===============================================================
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-HISTORY UNTIL END-OF-FILE.
+           PERFORM 9000-TERMINATE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+      *---------------------------------------------------------------
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           STRING WS-DATE-YYYY '-' WS-DATE-MM '-' WS-DATE-DD
+               DELIMITED BY SIZE INTO WS-TL2-DATE.
+           OPEN INPUT REJECT-HIST.
+           IF WS-REJHIST-STATUS NOT = '00'
+               DISPLAY WS-PROGRAM-ID ': OPEN REJHIST FAILED FS='
+                   WS-REJHIST-STATUS
+               MOVE +16 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT RPT-OUT.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY WS-PROGRAM-ID ': OPEN RPTFILE FAILED FS='
+                   WS-RPT-STATUS
+               MOVE +16 TO WS-RETURN-CODE
+               PERFORM 9000-TERMINATE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 1100-WRITE-PAGE-HEADER.
+           PERFORM 2100-READ-HISTORY.
+      *---------------------------------------------------------------
+       1100-WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO WS-TL1-PAGE.
+           WRITE RPT-LINE FROM WS-TITLE-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE RPT-LINE FROM WS-TITLE-LINE-2.
+           WRITE RPT-LINE FROM WS-SEPARATOR-LINE.
+           WRITE RPT-LINE FROM WS-COLUMN-HEADER.
+           WRITE RPT-LINE FROM WS-SEPARATOR-LINE.
+           MOVE 5 TO WS-LINE-COUNT.
+      *---------------------------------------------------------------
+       2000-PROCESS-HISTORY.
+           ADD 1 TO WS-RUN-COUNT.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1100-WRITE-PAGE-HEADER
+           END-IF.
+           PERFORM 2200-FORMAT-DETAIL-LINE.
+           PERFORM 2300-UPDATE-ROLLING-AVERAGE.
+           MOVE RJH-REJECT-PCT TO WS-PRIOR-PCT.
+           SET HAVE-PRIOR-RUN TO TRUE.
+           WRITE RPT-LINE FROM WS-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           PERFORM 2100-READ-HISTORY.
+      *---------------------------------------------------------------
+       2100-READ-HISTORY.
+           READ REJECT-HIST
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+           IF WS-REJHIST-STATUS NOT = '00'
+               AND WS-REJHIST-STATUS NOT = '10'
+               DISPLAY WS-PROGRAM-ID ': READ REJHIST FAILED FS='
+                   WS-REJHIST-STATUS
+               MOVE +8 TO WS-RETURN-CODE
+               SET END-OF-FILE TO TRUE
+           END-IF.
+      *---------------------------------------------------------------
+       2200-FORMAT-DETAIL-LINE.
+           STRING RJH-RUN-DATE(1:4) '-' RJH-RUN-DATE(5:2) '-'
+                  RJH-RUN-DATE(7:2)
+               DELIMITED BY SIZE INTO WS-DL-DATE.
+           MOVE RJH-INPUT-COUNT   TO WS-DL-INPUT.
+           MOVE RJH-VALID-COUNT   TO WS-DL-VALID.
+           MOVE RJH-REJECT-COUNT  TO WS-DL-REJECT.
+           MOVE RJH-REJECT-PCT    TO WS-DL-PCT.
+           EVALUATE TRUE
+               WHEN NOT HAVE-PRIOR-RUN
+                   MOVE '  N/A ' TO WS-DL-TREND
+               WHEN RJH-REJECT-PCT > WS-PRIOR-PCT
+                   MOVE '  UP  ' TO WS-DL-TREND
+               WHEN RJH-REJECT-PCT < WS-PRIOR-PCT
+                   MOVE ' DOWN ' TO WS-DL-TREND
+               WHEN OTHER
+                   MOVE ' FLAT ' TO WS-DL-TREND
+           END-EVALUATE.
+      *---------------------------------------------------------------
+      * Rolling average over the last WS-ROLL-WINDOW runs. The table
+      * is a simple circular buffer indexed by run count modulo the
+      * window size (same open-addressing-table style used elsewhere
+      * in this pipeline for fixed-size working storage).
+      *---------------------------------------------------------------
+       2300-UPDATE-ROLLING-AVERAGE.
+           COMPUTE WS-ROLL-SLOT =
+               FUNCTION MOD(WS-RUN-COUNT, WS-ROLL-WINDOW) + 1.
+           IF WS-ROLL-COUNT < WS-ROLL-WINDOW
+               ADD 1 TO WS-ROLL-COUNT
+           ELSE
+               SUBTRACT WS-ROLL-PCT(WS-ROLL-SLOT) FROM WS-ROLL-SUM
+           END-IF.
+           MOVE RJH-REJECT-PCT TO WS-ROLL-PCT(WS-ROLL-SLOT).
+           ADD RJH-REJECT-PCT TO WS-ROLL-SUM.
+           COMPUTE WS-ROLL-AVG ROUNDED = WS-ROLL-SUM / WS-ROLL-COUNT.
+           MOVE WS-ROLL-AVG TO WS-DL-ROLL-AVG.
+      *---------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE REJECT-HIST RPT-OUT.
+           DISPLAY WS-PROGRAM-ID ': PROCESSING COMPLETE'.
+           DISPLAY WS-PROGRAM-ID ': RUNS-IN-HISTORY=' WS-RUN-COUNT.
+           DISPLAY WS-PROGRAM-ID ': RETURN-CODE=' WS-RETURN-CODE.
