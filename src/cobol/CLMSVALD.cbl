@@ -26,6 +26,20 @@
            SELECT REJECT-OUT  ASSIGN TO REJCTOUT
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-REJECT-STATUS.
+           SELECT OPTIONAL REJECT-HIST ASSIGN TO REJHIST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJHIST-STATUS.
+           SELECT POLICY-MASTER ASSIGN TO POLYMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS POL-POLICY-NUMBER
+               FILE STATUS IS WS-POLICY-STATUS.
+           SELECT VAL-TOT-OUT ASSIGN TO VALTOTOT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VALTOT-STATUS.
+           SELECT OPTIONAL RESTART-CTL ASSIGN TO VALRCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
       *===============================================================
        DATA DIVISION.
        FILE SECTION.
@@ -40,7 +54,28 @@
        FD  REJECT-OUT
            RECORDING MODE F
            BLOCK CONTAINS 0 RECORDS.
-       01  REJECT-RECORD           PIC X(100).
+       01  REJECT-RECORD.
+           05  RJ-CLAIM-DATA        PIC X(100).
+           05  RJ-REASON-CODE       PIC X(04).
+           05  RJ-REASON-DESC       PIC X(20).
+
+       FD  REJECT-HIST
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY RJHSTREC.
+
+       FD  POLICY-MASTER.
+           COPY POLYREC.
+
+       FD  VAL-TOT-OUT
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY VALTOTREC.
+
+       FD  RESTART-CTL
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY RESTCTL.
       *===============================================================
        WORKING-STORAGE SECTION.
        01  WS-PROGRAM-ID          PIC X(08) VALUE 'CLMSVALD'.
@@ -49,6 +84,21 @@
            05  WS-CLAIMIN-STATUS   PIC X(02) VALUE SPACES.
            05  WS-VALID-STATUS     PIC X(02) VALUE SPACES.
            05  WS-REJECT-STATUS    PIC X(02) VALUE SPACES.
+           05  WS-REJHIST-STATUS   PIC X(02) VALUE SPACES.
+           05  WS-POLICY-STATUS    PIC X(02) VALUE SPACES.
+           05  WS-VALTOT-STATUS    PIC X(02) VALUE SPACES.
+           05  WS-RESTART-STATUS   PIC X(02) VALUE SPACES.
+
+      *---------------------------------------------------------------
+      * Checkpoint/restart (req023). CLAIM-IN is VSAM KSDS keyed on
+      * CLM-POLICY-NUMBER, so unlike CLMSDB2's sequential CLAIM-IN
+      * (which restarts by skip-counting) this can reposition with a
+      * real START past the last checkpointed key.
+      *---------------------------------------------------------------
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(04) VALUE 0500.
+       01  WS-CHECKPOINT-COUNT     PIC 9(07) VALUE ZEROS.
+       01  WS-RESTART-RUN          PIC X(01) VALUE 'N'.
+           88  RESTART-RUN         VALUE 'Y'.
 
        01  WS-COUNTERS.
            05  WS-INPUT-COUNT      PIC 9(07) VALUE ZEROS.
@@ -62,7 +112,55 @@
            88  VALID-CLAIM         VALUE 'Y'.
            88  INVALID-CLAIM       VALUE 'N'.
 
+       01  WS-REJECT-REASON-CODE   PIC X(04) VALUE SPACES.
+           88  RC-POLICY-BLANK     VALUE 'RC01'.
+           88  RC-CLAIMID-BLANK    VALUE 'RC02'.
+           88  RC-DATE-INVALID     VALUE 'RC03'.
+           88  RC-TYPE-INVALID     VALUE 'RC04'.
+           88  RC-AMOUNT-INVALID   VALUE 'RC05'.
+           88  RC-AMOUNT-CEILING   VALUE 'RC06'.
+           88  RC-DUPLICATE        VALUE 'RC07'.
+           88  RC-COVERAGE-LIMIT   VALUE 'RC08'.
+           88  RC-POLICY-NOT-FOUND VALUE 'RC09'.
+           88  RC-DATE-FUTURE      VALUE 'RC10'.
+           88  RC-TYPE-COV-MISMATCH VALUE 'RC11'.
+
+       01  WS-REJECT-REASON-DESC   PIC X(20) VALUE SPACES.
+
+      *---------------------------------------------------------------
+      * Coverage/claim-type amount limits - amounts at or above these
+      * are almost always data-entry errors rather than real claims
+      * and get kicked back for review instead of loading silently.
+      *---------------------------------------------------------------
+       01  WS-TYPE-LIMIT            PIC 9(07)V99 VALUE ZEROS.
+
        01  WS-RETURN-CODE          PIC S9(04) COMP VALUE +0.
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-DATE-YYYYMMDD    PIC 9(08).
+           05  FILLER              PIC X(18).
+
+      *---------------------------------------------------------------
+      * Same-run duplicate check: in-memory hash table keyed on
+      * POLICY-NUMBER + CLAIM-ID, open addressing with linear probing.
+      * Sized for a single day's CLAIMIN volume - bump WS-DUP-TBL-SIZE
+      * (keep it prime) if a run regularly approaches this count.
+      *---------------------------------------------------------------
+       01  WS-DUP-TBL-SIZE         PIC 9(07) VALUE 0200003.
+       01  WS-DUP-TABLE.
+           05  WS-DUP-ENTRY OCCURS 200003 TIMES
+                            INDEXED BY WS-DUP-IDX.
+               10  WS-DUP-KEY      PIC X(18) VALUE SPACES.
+
+       01  WS-DUP-WORK-KEY         PIC X(18).
+       01  WS-DUP-HASH             PIC 9(09) VALUE ZEROS.
+       01  WS-DUP-CHAR-IDX         PIC 9(04) VALUE ZEROS.
+       01  WS-DUP-PROBE-COUNT      PIC 9(07) VALUE ZEROS.
+       01  WS-DUP-FOUND-FLAG       PIC X(01) VALUE 'N'.
+           88  DUP-FOUND           VALUE 'Y'.
+           88  DUP-NOT-FOUND       VALUE 'N'.
+       01  WS-DUP-TABLE-FULL       PIC X(01) VALUE 'N'.
+           88  DUP-TABLE-FULL      VALUE 'Y'.
       *===============================================================
        PROCEDURE DIVISION.
        0000-MAIN.
@@ -73,8 +171,9 @@
            STOP RUN.
       *---------------------------------------------------------------
        1000-INITIALIZE.
-           OPEN INPUT  CLAIM-IN
-                OUTPUT VALID-OUT REJECT-OUT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           PERFORM 1060-READ-RESTART-CTL.
+           OPEN INPUT CLAIM-IN POLICY-MASTER.
            IF WS-CLAIMIN-STATUS NOT = '00'
                DISPLAY WS-PROGRAM-ID ': OPEN CLAIMIN FAILED FS='
                    WS-CLAIMIN-STATUS
@@ -83,6 +182,45 @@
                MOVE WS-RETURN-CODE TO RETURN-CODE
                STOP RUN
            END-IF.
+           IF WS-POLICY-STATUS NOT = '00'
+               DISPLAY WS-PROGRAM-ID ': OPEN POLYMSTR FAILED FS='
+                   WS-POLICY-STATUS
+               MOVE +16 TO WS-RETURN-CODE
+               PERFORM 9000-TERMINATE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 1080-OPEN-VALID-REJECT-OUT.
+           OPEN OUTPUT VAL-TOT-OUT.
+           IF WS-VALTOT-STATUS NOT = '00'
+               DISPLAY WS-PROGRAM-ID ': OPEN VALTOTOT FAILED FS='
+                   WS-VALTOT-STATUS
+               MOVE +16 TO WS-RETURN-CODE
+               PERFORM 9000-TERMINATE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           IF RESTART-RUN
+               PERFORM 1070-REPOSITION-CLAIM-IN
+           END-IF.
+           PERFORM 1050-OPEN-REJECT-HIST.
+           PERFORM 2100-READ-INPUT.
+      *---------------------------------------------------------------
+      * VALIDOUT/REJCTOUT (req023 restart). A restart resumes CLAIMIN
+      * past the checkpointed key, so the output records this run
+      * writes must append after whatever the pre-abend run already
+      * wrote instead of truncating it - OPEN EXTEND instead of OUTPUT
+      * whenever RESTART-RUN. A brand-new dataset on the very first
+      * run has no prior content to preserve, so OPEN OUTPUT there.
+      *---------------------------------------------------------------
+       1080-OPEN-VALID-REJECT-OUT.
+           IF RESTART-RUN
+               OPEN EXTEND VALID-OUT
+               OPEN EXTEND REJECT-OUT
+           ELSE
+               OPEN OUTPUT VALID-OUT
+               OPEN OUTPUT REJECT-OUT
+           END-IF.
            IF WS-VALID-STATUS NOT = '00'
                DISPLAY WS-PROGRAM-ID ': OPEN VALIDOUT FAILED FS='
                    WS-VALID-STATUS
@@ -99,11 +237,80 @@
                MOVE WS-RETURN-CODE TO RETURN-CODE
                STOP RUN
            END-IF.
-           PERFORM 2100-READ-INPUT.
+      *---------------------------------------------------------------
+      * Reject-rate trend history - accumulating file (DD REJHIST,
+      * DISP=MOD), one record appended per run. OPEN EXTEND on a
+      * brand-new dataset comes back not-found, so fall back to
+      * OPEN OUTPUT to create it on the very first run.
+      *---------------------------------------------------------------
+       1050-OPEN-REJECT-HIST.
+           OPEN EXTEND REJECT-HIST.
+           IF WS-REJHIST-STATUS = '05' OR '35'
+               OPEN OUTPUT REJECT-HIST
+           END-IF.
+           IF WS-REJHIST-STATUS NOT = '00'
+               DISPLAY WS-PROGRAM-ID ': OPEN REJHIST FAILED FS='
+                   WS-REJHIST-STATUS
+               IF WS-RETURN-CODE < +4
+                   MOVE +4 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------
+      * Restart control (req023). VALRCTL carries the last checkpointed
+      * key so a rerun after an abend can resume past it instead of
+      * reprocessing the whole CLAIMIN pass. RST-ROW-COUNT = 0 or a
+      * missing/empty VALRCTL means the prior run ended clean - start
+      * from record 1 as normal.
+      *---------------------------------------------------------------
+       1060-READ-RESTART-CTL.
+           OPEN INPUT RESTART-CTL.
+           IF WS-RESTART-STATUS = '00'
+               READ RESTART-CTL
+               IF WS-RESTART-STATUS = '00' AND RST-ROW-COUNT > 0
+                   SET RESTART-RUN TO TRUE
+                   MOVE RST-ROW-COUNT    TO WS-INPUT-COUNT
+                   MOVE RST-VALID-COUNT  TO WS-VALID-COUNT
+                   MOVE RST-REJECT-COUNT TO WS-REJECT-COUNT
+                   DISPLAY WS-PROGRAM-ID
+                       ': RESTART DETECTED - RESUMING PAST POLICY='
+                       RST-LAST-POLICY-NO ' CLAIM=' RST-LAST-CLAIM-ID
+                       ' ROW COUNT=' WS-INPUT-COUNT
+               END-IF
+               CLOSE RESTART-CTL
+           END-IF.
+      *---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * INVALID KEY here (file status '23') just means no record key
+      * exceeds the checkpoint - a normal outcome when the prior run's
+      * last checkpoint landed on or near end-of-file, not proof the
+      * checkpoint is corrupt. Treat it as EOF and let the program
+      * terminate cleanly; only a file status indicating a real I/O
+      * problem is fatal.
+      *---------------------------------------------------------------
+       1070-REPOSITION-CLAIM-IN.
+           MOVE RST-LAST-POLICY-NO TO CLM-POLICY-NUMBER.
+           START CLAIM-IN KEY > CLM-POLICY-NUMBER
+               INVALID KEY
+                   IF WS-CLAIMIN-STATUS = '23'
+                       DISPLAY WS-PROGRAM-ID
+                           ': RESTART - NO RECORDS PAST CHECKPOINT '
+                           'POLICY=' RST-LAST-POLICY-NO
+                       SET END-OF-FILE TO TRUE
+                   ELSE
+                       DISPLAY WS-PROGRAM-ID
+                           ': RESTART START FAILED - CHECKPOINT POLICY '
+                           RST-LAST-POLICY-NO ' FS=' WS-CLAIMIN-STATUS
+                       MOVE +16 TO WS-RETURN-CODE
+                       PERFORM 9000-TERMINATE
+                       MOVE WS-RETURN-CODE TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+           END-START.
       *---------------------------------------------------------------
        2000-PROCESS.
            ADD 1 TO WS-INPUT-COUNT.
            SET INVALID-CLAIM TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON-CODE WS-REJECT-REASON-DESC.
            PERFORM 3000-VALIDATE.
            IF VALID-CLAIM
                WRITE VALID-RECORD FROM CLAIM-RECORD
@@ -116,7 +323,10 @@
                    ADD 1 TO WS-VALID-COUNT
                END-IF
            ELSE
-               WRITE REJECT-RECORD FROM CLAIM-RECORD
+               MOVE CLAIM-RECORD        TO RJ-CLAIM-DATA
+               MOVE WS-REJECT-REASON-CODE TO RJ-REASON-CODE
+               MOVE WS-REJECT-REASON-DESC TO RJ-REASON-DESC
+               WRITE REJECT-RECORD
                IF WS-REJECT-STATUS NOT = '00'
                    DISPLAY WS-PROGRAM-ID
                        ': WRITE REJECT FAILED FS='
@@ -126,7 +336,30 @@
                    ADD 1 TO WS-REJECT-COUNT
                END-IF
            END-IF.
+           ADD 1 TO WS-CHECKPOINT-COUNT.
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 2050-WRITE-RESTART-CTL
+               MOVE ZEROS TO WS-CHECKPOINT-COUNT
+           END-IF.
            PERFORM 2100-READ-INPUT.
+      *---------------------------------------------------------------
+      * Checkpoint written every WS-CHECKPOINT-INTERVAL input records,
+      * recording the last record actually read so a restart resumes
+      * past it regardless of whether it was valid or rejected.
+      *---------------------------------------------------------------
+       2050-WRITE-RESTART-CTL.
+           MOVE WS-PROGRAM-ID         TO RST-PROGRAM-ID.
+           MOVE CLM-POLICY-NUMBER     TO RST-LAST-POLICY-NO.
+           MOVE CLM-CLAIM-ID          TO RST-LAST-CLAIM-ID.
+           MOVE WS-INPUT-COUNT        TO RST-ROW-COUNT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-DATE-DATA  TO RST-TIMESTAMP.
+           MOVE ZEROS                 TO RST-PRELOAD-COUNT.
+           MOVE WS-VALID-COUNT        TO RST-VALID-COUNT.
+           MOVE WS-REJECT-COUNT       TO RST-REJECT-COUNT.
+           OPEN OUTPUT RESTART-CTL.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-CTL.
       *---------------------------------------------------------------
        2100-READ-INPUT.
            READ CLAIM-IN
@@ -143,10 +376,20 @@
        3000-VALIDATE.
            IF CLM-POLICY-NUMBER = SPACES
                OR CLM-POLICY-NUMBER = LOW-VALUES
+               SET INVALID-CLAIM TO TRUE
+               SET RC-POLICY-BLANK TO TRUE
+               MOVE 'POLICY NUMBER BLANK ' TO WS-REJECT-REASON-DESC
                EXIT PARAGRAPH
            END-IF.
            IF CLM-CLAIM-ID = SPACES
                OR CLM-CLAIM-ID = LOW-VALUES
+               SET INVALID-CLAIM TO TRUE
+               SET RC-CLAIMID-BLANK TO TRUE
+               MOVE 'CLAIM ID BLANK      ' TO WS-REJECT-REASON-DESC
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM 3270-CHECK-POLICY-MASTER.
+           IF INVALID-CLAIM
                EXIT PARAGRAPH
            END-IF.
            PERFORM 3100-VALIDATE-DATE.
@@ -154,36 +397,238 @@
                EXIT PARAGRAPH
            END-IF.
            IF NOT CLM-TYPE-VALID
+               SET INVALID-CLAIM TO TRUE
+               SET RC-TYPE-INVALID TO TRUE
+               MOVE 'INVALID CLAIM TYPE  ' TO WS-REJECT-REASON-DESC
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM 3300-VALIDATE-TYPE-COVERAGE.
+           IF INVALID-CLAIM
                EXIT PARAGRAPH
            END-IF.
            IF CLM-CLAIM-AMOUNT NOT > ZEROS
+               SET INVALID-CLAIM TO TRUE
+               SET RC-AMOUNT-INVALID TO TRUE
+               MOVE 'AMOUNT NOT POSITIVE ' TO WS-REJECT-REASON-DESC
                EXIT PARAGRAPH
            END-IF.
            IF CLM-CLAIM-AMOUNT >= 9999999.99
+               SET INVALID-CLAIM TO TRUE
+               SET RC-AMOUNT-CEILING TO TRUE
+               MOVE 'AMOUNT OVER CEILING ' TO WS-REJECT-REASON-DESC
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM 3250-CHECK-COVERAGE-LIMIT.
+           IF INVALID-CLAIM
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM 3200-CHECK-DUPLICATE.
+           IF DUP-FOUND
+               SET INVALID-CLAIM TO TRUE
+               SET RC-DUPLICATE TO TRUE
+               MOVE 'DUPLICATE THIS RUN  ' TO WS-REJECT-REASON-DESC
                EXIT PARAGRAPH
            END-IF.
            SET VALID-CLAIM TO TRUE.
       *---------------------------------------------------------------
        3100-VALIDATE-DATE.
            IF CLM-CLAIM-DATE = ZEROS
+               SET INVALID-CLAIM TO TRUE
+               SET RC-DATE-INVALID TO TRUE
+               MOVE 'CLAIM DATE ZERO     ' TO WS-REJECT-REASON-DESC
                EXIT PARAGRAPH
            END-IF.
            IF CLM-DATE-YYYY < 1900 OR CLM-DATE-YYYY > 2099
+               SET INVALID-CLAIM TO TRUE
+               SET RC-DATE-INVALID TO TRUE
+               MOVE 'CLAIM YEAR OUT RANGE' TO WS-REJECT-REASON-DESC
                EXIT PARAGRAPH
            END-IF.
            IF CLM-DATE-MM < 01 OR CLM-DATE-MM > 12
+               SET INVALID-CLAIM TO TRUE
+               SET RC-DATE-INVALID TO TRUE
+               MOVE 'CLAIM MONTH INVALID ' TO WS-REJECT-REASON-DESC
                EXIT PARAGRAPH
            END-IF.
            IF CLM-DATE-DD < 01 OR CLM-DATE-DD > 31
+               SET INVALID-CLAIM TO TRUE
+               SET RC-DATE-INVALID TO TRUE
+               MOVE 'CLAIM DAY INVALID   ' TO WS-REJECT-REASON-DESC
                EXIT PARAGRAPH
            END-IF.
-           SET VALID-CLAIM TO TRUE.
+           IF CLM-CLAIM-DATE > WS-DATE-YYYYMMDD
+               SET INVALID-CLAIM TO TRUE
+               SET RC-DATE-FUTURE TO TRUE
+               MOVE 'CLAIM DATE IN FUTURE' TO WS-REJECT-REASON-DESC
+               EXIT PARAGRAPH
+           END-IF.
+      *---------------------------------------------------------------
+      * Claim-type / coverage-code compatibility (req024). Managed-
+      * care health plan codes only make sense under a medical or
+      * dental claim; TRM (term) coverage only makes sense under a
+      * life claim. GRP/IND describe the enrollment structure rather
+      * than a plan type and are valid under any claim type.
+      *---------------------------------------------------------------
+       3300-VALIDATE-TYPE-COVERAGE.
+           EVALUATE TRUE
+               WHEN CLM-COV-HMO OR CLM-COV-PPO OR CLM-COV-EPO
+                   OR CLM-COV-POS OR CLM-COV-HDH
+                   IF NOT (CLM-TYPE-MEDICAL OR CLM-TYPE-DENTAL)
+                       SET INVALID-CLAIM TO TRUE
+                       SET RC-TYPE-COV-MISMATCH TO TRUE
+                       MOVE 'TYPE/COV MISMATCH   '
+                           TO WS-REJECT-REASON-DESC
+                   END-IF
+               WHEN CLM-COV-TRM
+                   IF NOT CLM-TYPE-LIFE
+                       SET INVALID-CLAIM TO TRUE
+                       SET RC-TYPE-COV-MISMATCH TO TRUE
+                       MOVE 'TYPE/COV MISMATCH   '
+                           TO WS-REJECT-REASON-DESC
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+      *---------------------------------------------------------------
+       3250-CHECK-COVERAGE-LIMIT.
+           EVALUATE TRUE
+               WHEN CLM-TYPE-MEDICAL
+                   MOVE 500000.00 TO WS-TYPE-LIMIT
+               WHEN CLM-TYPE-DENTAL
+                   MOVE  50000.00 TO WS-TYPE-LIMIT
+               WHEN CLM-TYPE-DISABILITY
+                   MOVE 250000.00 TO WS-TYPE-LIMIT
+               WHEN CLM-TYPE-LIFE
+                   MOVE 1000000.00 TO WS-TYPE-LIMIT
+               WHEN OTHER
+                   MOVE 9999999.99 TO WS-TYPE-LIMIT
+           END-EVALUATE.
+           IF CLM-CLAIM-AMOUNT > WS-TYPE-LIMIT
+               SET INVALID-CLAIM TO TRUE
+               SET RC-COVERAGE-LIMIT TO TRUE
+               MOVE 'OVER TYPE/COV LIMIT ' TO WS-REJECT-REASON-DESC
+           END-IF.
+      *---------------------------------------------------------------
+       3270-CHECK-POLICY-MASTER.
+           MOVE CLM-POLICY-NUMBER TO POL-POLICY-NUMBER.
+           READ POLICY-MASTER
+               INVALID KEY
+                   SET INVALID-CLAIM TO TRUE
+                   SET RC-POLICY-NOT-FOUND TO TRUE
+                   MOVE 'POLICY NOT ON FILE  ' TO WS-REJECT-REASON-DESC
+               NOT INVALID KEY
+                   IF NOT POL-STATUS-ACTIVE
+                       SET INVALID-CLAIM TO TRUE
+                       SET RC-POLICY-NOT-FOUND TO TRUE
+                       MOVE 'POLICY NOT ACTIVE   '
+                           TO WS-REJECT-REASON-DESC
+                   ELSE
+                       SET VALID-CLAIM TO TRUE
+                   END-IF
+           END-READ.
+      *---------------------------------------------------------------
+       3200-CHECK-DUPLICATE.
+           STRING CLM-POLICY-NUMBER CLM-CLAIM-ID
+               DELIMITED BY SIZE INTO WS-DUP-WORK-KEY.
+           SET DUP-NOT-FOUND TO TRUE.
+
+           COMPUTE WS-DUP-HASH = 0.
+           PERFORM VARYING WS-DUP-CHAR-IDX FROM 1 BY 1
+               UNTIL WS-DUP-CHAR-IDX > 18
+               COMPUTE WS-DUP-HASH =
+                   FUNCTION MOD(
+                     (WS-DUP-HASH * 31) +
+                     FUNCTION ORD(WS-DUP-WORK-KEY(WS-DUP-CHAR-IDX:1)),
+                     WS-DUP-TBL-SIZE)
+           END-PERFORM.
+           SET WS-DUP-IDX TO WS-DUP-HASH.
+           ADD 1 TO WS-DUP-IDX.
+
+           MOVE ZEROS TO WS-DUP-PROBE-COUNT.
+           MOVE 'N' TO WS-DUP-TABLE-FULL.
+           PERFORM UNTIL DUP-FOUND
+               OR WS-DUP-KEY(WS-DUP-IDX) = SPACES
+               OR DUP-TABLE-FULL
+               IF WS-DUP-KEY(WS-DUP-IDX) = WS-DUP-WORK-KEY
+                   SET DUP-FOUND TO TRUE
+               ELSE
+                   ADD 1 TO WS-DUP-IDX WS-DUP-PROBE-COUNT
+                   IF WS-DUP-IDX > WS-DUP-TBL-SIZE
+                       SET WS-DUP-IDX TO 1
+                   END-IF
+                   IF WS-DUP-PROBE-COUNT >= WS-DUP-TBL-SIZE
+                       SET DUP-TABLE-FULL TO TRUE
+                       DISPLAY WS-PROGRAM-ID
+                           ': DUPLICATE CHECK TABLE FULL AT SIZE='
+                           WS-DUP-TBL-SIZE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF DUP-NOT-FOUND AND NOT DUP-TABLE-FULL
+               MOVE WS-DUP-WORK-KEY TO WS-DUP-KEY(WS-DUP-IDX)
+           END-IF.
       *---------------------------------------------------------------
        9000-TERMINATE.
-           CLOSE CLAIM-IN VALID-OUT REJECT-OUT.
+           PERFORM 9050-WRITE-REJECT-HISTORY.
+           PERFORM 9060-WRITE-CONTROL-TOTALS.
+           CLOSE CLAIM-IN VALID-OUT REJECT-OUT REJECT-HIST
+                 POLICY-MASTER VAL-TOT-OUT.
+           IF WS-RETURN-CODE < +8
+               PERFORM 9070-CLEAR-RESTART-CTL
+           END-IF.
            DISPLAY WS-PROGRAM-ID ': PROCESSING COMPLETE'.
            DISPLAY WS-PROGRAM-ID ': INPUT='  WS-INPUT-COUNT
                    ' VALID='  WS-VALID-COUNT
                    ' REJECT=' WS-REJECT-COUNT.
            DISPLAY WS-PROGRAM-ID ': RETURN-CODE='
                    WS-RETURN-CODE.
+      *---------------------------------------------------------------
+       9050-WRITE-REJECT-HISTORY.
+           IF WS-INPUT-COUNT = ZEROS
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-DATE-YYYYMMDD   TO RJH-RUN-DATE.
+           MOVE WS-INPUT-COUNT     TO RJH-INPUT-COUNT.
+           MOVE WS-VALID-COUNT     TO RJH-VALID-COUNT.
+           MOVE WS-REJECT-COUNT    TO RJH-REJECT-COUNT.
+           COMPUTE RJH-REJECT-PCT ROUNDED =
+               (WS-REJECT-COUNT * 100) / WS-INPUT-COUNT.
+           WRITE REJECT-HISTORY-RECORD.
+           IF WS-REJHIST-STATUS NOT = '00'
+               DISPLAY WS-PROGRAM-ID ': WRITE REJHIST FAILED FS='
+                   WS-REJHIST-STATUS
+               IF WS-RETURN-CODE < +4
+                   MOVE +4 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------
+      * Control totals for CLMSBAL to reconcile this step against
+      * step 020's load.
+      *---------------------------------------------------------------
+       9060-WRITE-CONTROL-TOTALS.
+           MOVE WS-INPUT-COUNT  TO VLT-INPUT-COUNT.
+           MOVE WS-VALID-COUNT  TO VLT-VALID-COUNT.
+           MOVE WS-REJECT-COUNT TO VLT-REJECT-COUNT.
+           WRITE VALIDATE-TOTALS-RECORD.
+           IF WS-VALTOT-STATUS NOT = '00'
+               DISPLAY WS-PROGRAM-ID ': WRITE VALTOTOT FAILED FS='
+                   WS-VALTOT-STATUS
+               IF WS-RETURN-CODE < +4
+                   MOVE +4 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------
+      * A clean finish means the whole file was processed, so the
+      * checkpoint no longer applies - clear it to VALUE ZEROS/SPACES
+      * so the next run starts from record 1 instead of restarting.
+      *---------------------------------------------------------------
+       9070-CLEAR-RESTART-CTL.
+           MOVE SPACES TO RST-PROGRAM-ID RST-LAST-POLICY-NO
+                           RST-LAST-CLAIM-ID RST-TIMESTAMP.
+           MOVE ZEROS  TO RST-ROW-COUNT RST-PRELOAD-COUNT
+                           RST-VALID-COUNT RST-REJECT-COUNT.
+           OPEN OUTPUT RESTART-CTL.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-CTL.
