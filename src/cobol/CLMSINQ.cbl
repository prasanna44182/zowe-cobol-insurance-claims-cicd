@@ -0,0 +1,256 @@
+      *===============================================================
+      * CLMSINQ - Claim Point-Inquiry Lookup
+      * Step 065 in CLMSJOB pipeline (DB2 precompile required)
+      * Reads a feed of POLICY_NO/CLAIM_ID inquiry requests (DD INQIN)
+      * and writes the full CLAIMS_MASTER row for each to RPTFILE, or
+      * a not-found message if the claim no longer exists (e.g. it
+      * has been archived by CLMSARCH).
+      * Batch/card-driven to start - the lookup in 2200-LOOKUP-CLAIM is
+      * self-contained so a CICS transaction can drive it later without
+      * changing this paragraph.
+      * Return codes: 0=success  4=warning (not found)  8=error
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLMSINQ.
+       AUTHOR. PRASANNA KUMAR MADALA.
+       DATE-WRITTEN. 2026-08-08.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INQ-IN ASSIGN TO INQIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INQIN-STATUS.
+           SELECT RPT-OUT ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+      *===============================================================
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INQ-IN
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY INQTREC.
+
+       FD  RPT-OUT
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+       01  RPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL SET CURRENT SCHEMA = 'Z77140' END-EXEC.
+           COPY DCLCLMS.
+
+       01  WS-PROGRAM-ID           PIC X(08) VALUE 'CLMSINQ '.
+
+       01  WS-FILE-STATUSES.
+           05  WS-INQIN-STATUS     PIC X(02) VALUE SPACES.
+           05  WS-RPT-STATUS       PIC X(02) VALUE SPACES.
+
+       01  WS-COUNTERS.
+           05  WS-INPUT-COUNT      PIC 9(07) VALUE ZEROS.
+           05  WS-FOUND-COUNT      PIC 9(07) VALUE ZEROS.
+           05  WS-NOTFOUND-COUNT   PIC 9(07) VALUE ZEROS.
+           05  WS-ERROR-COUNT      PIC 9(07) VALUE ZEROS.
+
+       01  WS-EOF-FLAG             PIC X(01) VALUE 'N'.
+           88  END-OF-FILE         VALUE 'Y'.
+
+       01  WS-RETURN-CODE          PIC S9(04) COMP VALUE +0.
+
+       01  WS-CLAIM-DATE-DISP      PIC 9(08).
+       01  WS-ADJ-DATE-DISP        PIC 9(08).
+
+       01  WS-DETAIL-LINE-1.
+           05  FILLER              PIC X(11) VALUE 'POLICY NO: '.
+           05  WS-DL1-POLICY-NO    PIC X(10).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(11) VALUE 'CLAIM ID: '.
+           05  WS-DL1-CLAIM-ID     PIC X(08).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(14) VALUE 'CLAIMANT NAME:'.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-DL1-CLAIMANT     PIC X(30).
+           05  FILLER              PIC X(41) VALUE SPACES.
+
+       01  WS-DETAIL-LINE-2.
+           05  FILLER              PIC X(12) VALUE 'CLAIM DATE: '.
+           05  WS-DL2-CLAIM-DATE   PIC X(10).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(06) VALUE 'TYPE: '.
+           05  WS-DL2-TYPE         PIC X(02).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(08) VALUE 'AMOUNT: '.
+           05  WS-DL2-AMOUNT       PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(09) VALUE 'COVERAGE:'.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-DL2-COVERAGE     PIC X(03).
+           05  FILLER              PIC X(62) VALUE SPACES.
+
+       01  WS-DETAIL-LINE-3.
+           05  FILLER              PIC X(08) VALUE 'STATUS: '.
+           05  WS-DL3-STATUS       PIC X(01).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(11) VALUE 'ADJUSTER: '.
+           05  WS-DL3-ADJUSTER     PIC X(06).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(09) VALUE 'CHANNEL: '.
+           05  WS-DL3-CHANNEL      PIC X(01).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(19) VALUE 'ADJUDICATED DATE: '.
+           05  WS-DL3-ADJ-DATE     PIC X(10).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(14) VALUE 'ADJUDICATOR: '.
+           05  WS-DL3-ADJUDICATOR  PIC X(08).
+           05  FILLER              PIC X(33) VALUE SPACES.
+
+       01  WS-NOTFOUND-LINE.
+           05  FILLER              PIC X(11) VALUE 'POLICY NO: '.
+           05  WS-NF-POLICY-NO     PIC X(10).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(11) VALUE 'CLAIM ID: '.
+           05  WS-NF-CLAIM-ID      PIC X(08).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  FILLER              PIC X(21)
+               VALUE '*** NOT ON FILE ***'.
+           05  FILLER              PIC X(65) VALUE SPACES.
+
+       01  WS-SEPARATOR-LINE.
+           05  FILLER              PIC X(40) VALUE ALL '-'.
+           05  FILLER              PIC X(92) VALUE SPACES.
+      *===============================================================
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-INQUIRY UNTIL END-OF-FILE.
+           PERFORM 9000-TERMINATE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+      *---------------------------------------------------------------
+       1000-INITIALIZE.
+           DISPLAY WS-PROGRAM-ID ': CLAIM INQUIRY STARTING'.
+           OPEN INPUT INQ-IN.
+           IF WS-INQIN-STATUS NOT = '00'
+               DISPLAY WS-PROGRAM-ID ': OPEN INQIN FAILED FS='
+                   WS-INQIN-STATUS
+               MOVE +16 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT RPT-OUT.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY WS-PROGRAM-ID ': OPEN RPTFILE FAILED FS='
+                   WS-RPT-STATUS
+               MOVE +16 TO WS-RETURN-CODE
+               PERFORM 9000-TERMINATE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 2100-READ-INQ.
+      *---------------------------------------------------------------
+       2000-PROCESS-INQUIRY.
+           ADD 1 TO WS-INPUT-COUNT.
+           PERFORM 2200-LOOKUP-CLAIM.
+           PERFORM 2100-READ-INQ.
+      *---------------------------------------------------------------
+       2100-READ-INQ.
+           READ INQ-IN
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+           IF WS-INQIN-STATUS NOT = '00'
+               AND WS-INQIN-STATUS NOT = '10'
+               DISPLAY WS-PROGRAM-ID ': READ INQIN FAILED FS='
+                   WS-INQIN-STATUS
+               MOVE +8 TO WS-RETURN-CODE
+               SET END-OF-FILE TO TRUE
+           END-IF.
+      *---------------------------------------------------------------
+       2200-LOOKUP-CLAIM.
+           MOVE INQ-POLICY-NUMBER TO DCL-POLICY-NO.
+           MOVE INQ-CLAIM-ID      TO DCL-CLAIM-ID.
+
+           EXEC SQL
+               SELECT POLICY_NO,     CLAIM_ID,       CLAIMANT_NAME,
+                      CLAIM_DATE,    CLAIM_TYPE,      CLAIM_AMOUNT,
+                      COVERAGE_CODE, STATUS,          ADJUSTER_ID,
+                      SUBMIT_CHANNEL, INSERT_TS,      ADJUDICATED_DATE,
+                      ADJUDICATOR_ID
+               INTO :DCL-POLICY-NO,      :DCL-CLAIM-ID,
+                    :DCL-CLAIMANT-NAME,  :DCL-CLAIM-DATE,
+                    :DCL-CLAIM-TYPE,     :DCL-CLAIM-AMOUNT,
+                    :DCL-COVERAGE-CODE,  :DCL-STATUS,
+                    :DCL-ADJUSTER-ID,    :DCL-SUBMIT-CHANNEL,
+                    :DCL-INSERT-TS,      :DCL-ADJUDICATED-DATE,
+                    :DCL-ADJUDICATOR-ID
+               FROM CLAIMS_MASTER
+               WHERE POLICY_NO = :DCL-POLICY-NO
+                 AND CLAIM_ID  = :DCL-CLAIM-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-FOUND-COUNT
+                   PERFORM 2300-WRITE-FOUND
+               WHEN +100
+                   ADD 1 TO WS-NOTFOUND-COUNT
+                   IF WS-RETURN-CODE < +4
+                       MOVE +4 TO WS-RETURN-CODE
+                   END-IF
+                   PERFORM 2400-WRITE-NOTFOUND
+               WHEN OTHER
+                   DISPLAY WS-PROGRAM-ID ': LOOKUP FAILED SQLCODE='
+                       SQLCODE ' POLICY=' INQ-POLICY-NUMBER
+                   ADD 1 TO WS-ERROR-COUNT
+                   MOVE +8 TO WS-RETURN-CODE
+           END-EVALUATE.
+      *---------------------------------------------------------------
+       2300-WRITE-FOUND.
+           MOVE DCL-POLICY-NO     TO WS-DL1-POLICY-NO.
+           MOVE DCL-CLAIM-ID      TO WS-DL1-CLAIM-ID.
+           MOVE DCL-CLAIMANT-NAME TO WS-DL1-CLAIMANT.
+
+           MOVE DCL-CLAIM-DATE    TO WS-CLAIM-DATE-DISP.
+           STRING WS-CLAIM-DATE-DISP(1:4) '-' WS-CLAIM-DATE-DISP(5:2)
+                  '-' WS-CLAIM-DATE-DISP(7:2)
+               DELIMITED BY SIZE INTO WS-DL2-CLAIM-DATE.
+           MOVE DCL-CLAIM-TYPE     TO WS-DL2-TYPE.
+           MOVE DCL-CLAIM-AMOUNT   TO WS-DL2-AMOUNT.
+           MOVE DCL-COVERAGE-CODE  TO WS-DL2-COVERAGE.
+
+           MOVE DCL-STATUS         TO WS-DL3-STATUS.
+           MOVE DCL-ADJUSTER-ID    TO WS-DL3-ADJUSTER.
+           MOVE DCL-SUBMIT-CHANNEL TO WS-DL3-CHANNEL.
+           MOVE DCL-ADJUDICATOR-ID TO WS-DL3-ADJUDICATOR.
+           IF DCL-ADJUDICATED-DATE > 0
+               MOVE DCL-ADJUDICATED-DATE TO WS-ADJ-DATE-DISP
+               STRING WS-ADJ-DATE-DISP(1:4) '-' WS-ADJ-DATE-DISP(5:2)
+                      '-' WS-ADJ-DATE-DISP(7:2)
+                   DELIMITED BY SIZE INTO WS-DL3-ADJ-DATE
+           ELSE
+               MOVE SPACES TO WS-DL3-ADJ-DATE
+           END-IF.
+
+           WRITE RPT-LINE FROM WS-SEPARATOR-LINE.
+           WRITE RPT-LINE FROM WS-DETAIL-LINE-1.
+           WRITE RPT-LINE FROM WS-DETAIL-LINE-2.
+           WRITE RPT-LINE FROM WS-DETAIL-LINE-3.
+      *---------------------------------------------------------------
+       2400-WRITE-NOTFOUND.
+           MOVE INQ-POLICY-NUMBER TO WS-NF-POLICY-NO.
+           MOVE INQ-CLAIM-ID      TO WS-NF-CLAIM-ID.
+           WRITE RPT-LINE FROM WS-SEPARATOR-LINE.
+           WRITE RPT-LINE FROM WS-NOTFOUND-LINE.
+      *---------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE INQ-IN RPT-OUT.
+           DISPLAY WS-PROGRAM-ID ': INPUT='  WS-INPUT-COUNT
+                   ' FOUND='      WS-FOUND-COUNT
+                   ' NOT-FOUND='  WS-NOTFOUND-COUNT
+                   ' ERRORS='     WS-ERROR-COUNT.
+           DISPLAY WS-PROGRAM-ID ': RETURN-CODE=' WS-RETURN-CODE.
+      *===============================================================
