@@ -0,0 +1,377 @@
+      *===============================================================
+      * CLMSARCH - Closed Claims Archive/Purge
+      * Step 060 in CLMSJOB pipeline (DB2 precompile required)
+      * Moves claims that are closed (STATUS = A approved or D
+      * denied) and older than a configurable retention period out of
+      * CLAIMS_MASTER into CLAIMS_MASTER_HIST, then deletes them from
+      * CLAIMS_MASTER. Commits every WS-COMMIT-INTERVAL rows.
+      * Return codes: 0=success  4=warning  8=error  16=severe
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLMSARCH.
+       AUTHOR. PRASANNA KUMAR MADALA.
+       DATE-WRITTEN. 2026-08-08.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-OUT ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT OPTIONAL CONTROL-CARD ASSIGN TO PARMCARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARMCARD-STATUS.
+      *===============================================================
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-OUT
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+       01  RPT-LINE                PIC X(132).
+
+      *---------------------------------------------------------------
+      * Control card (DD PARMCARD) - one optional record overriding
+      * the retention period (in years) before a closed claim is
+      * archived. Cols 1-3 = retention years. Blank or missing card
+      * keeps the default.
+      *---------------------------------------------------------------
+       FD  CONTROL-CARD
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CONTROL-CARD-RECORD.
+           05  CC-RETENTION-YEARS  PIC 9(03).
+           05  FILLER              PIC X(77).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL SET CURRENT SCHEMA = 'Z77140' END-EXEC.
+           COPY DCLCLMS.
+           COPY DCLHIST.
+
+       01  WS-PROGRAM-ID           PIC X(08) VALUE 'CLMSARCH'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-RPT-STATUS       PIC X(02) VALUE SPACES.
+           05  WS-PARMCARD-STATUS  PIC X(02) VALUE SPACES.
+
+       01  WS-RETURN-CODE          PIC S9(04) COMP VALUE +0.
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-DATE-YYYY        PIC 9(04).
+           05  WS-DATE-MM          PIC 9(02).
+           05  WS-DATE-DD          PIC 9(02).
+           05  FILLER              PIC X(14).
+
+       01  WS-RETENTION-YEARS      PIC 9(03) VALUE 007.
+       01  WS-CUTOFF-YYYY          PIC 9(04).
+       01  WS-CUTOFF-DATE-DISP     PIC 9(08).
+       01  WS-CUTOFF-DATE          PIC S9(08) COMP-3.
+       01  WS-CLAIM-DATE-DISP      PIC 9(08).
+
+       01  WS-COMMIT-INTERVAL      PIC 9(04) VALUE 500.
+       01  WS-COMMIT-COUNT         PIC 9(04) VALUE ZEROS.
+
+       01  WS-COUNTERS.
+           05  WS-ARCHIVE-COUNT    PIC 9(07) VALUE ZEROS.
+           05  WS-ERROR-COUNT      PIC 9(07) VALUE ZEROS.
+
+       01  WS-EOF-FLAG             PIC X(01) VALUE 'N'.
+           88  END-OF-CURSOR       VALUE 'Y'.
+
+       01  WS-PAGE-NUMBER          PIC 9(04) VALUE ZEROS.
+       01  WS-LINE-COUNT           PIC 9(02) VALUE 99.
+       01  WS-LINES-PER-PAGE       PIC 9(02) VALUE 55.
+
+       01  WS-TITLE-LINE-1.
+           05  FILLER              PIC X(50)
+               VALUE 'CLOSED CLAIMS ARCHIVE/PURGE REPORT'.
+           05  FILLER              PIC X(52) VALUE SPACES.
+           05  FILLER              PIC X(06) VALUE 'PAGE: '.
+           05  WS-TL1-PAGE         PIC Z,ZZ9.
+           05  FILLER              PIC X(19) VALUE SPACES.
+
+       01  WS-TITLE-LINE-2.
+           05  FILLER              PIC X(18) VALUE 'RETENTION YEARS: '.
+           05  WS-TL2-YEARS        PIC ZZ9.
+           05  FILLER              PIC X(07) VALUE SPACES.
+           05  FILLER              PIC X(12) VALUE 'CUTOFF DATE:'.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  WS-TL2-CUTOFF       PIC X(10).
+           05  FILLER              PIC X(81) VALUE SPACES.
+
+       01  WS-COLUMN-HEADER.
+           05  FILLER              PIC X(12) VALUE 'POLICY NO'.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'CLAIM ID'.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  FILLER              PIC X(12) VALUE 'CLAIM DATE'.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  FILLER              PIC X(08) VALUE 'STATUS'.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  FILLER              PIC X(14) VALUE 'CLAIM AMOUNT'.
+           05  FILLER              PIC X(59) VALUE SPACES.
+
+       01  WS-SEPARATOR-LINE.
+           05  FILLER              PIC X(72) VALUE ALL '-'.
+           05  FILLER              PIC X(60) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-POLICY-NO     PIC X(10).
+           05  FILLER              PIC X(06) VALUE SPACES.
+           05  WS-DL-CLAIM-ID      PIC X(08).
+           05  FILLER              PIC X(06) VALUE SPACES.
+           05  WS-DL-CLAIM-DATE    PIC X(10).
+           05  FILLER              PIC X(06) VALUE SPACES.
+           05  WS-DL-STATUS        PIC X(01).
+           05  FILLER              PIC X(11) VALUE SPACES.
+           05  WS-DL-AMOUNT        PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(64) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER              PIC X(20) VALUE 'CLAIMS ARCHIVED: '.
+           05  WS-SL-ARCHIVED      PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(105) VALUE SPACES.
+
+      *---------------------------------------------------------------
+      * Cursor scans closed claims older than the cutoff date.
+      * FOR UPDATE OF STATUS lets DELETE WHERE CURRENT OF remove the
+      * exact row just fetched, without a second keyed lookup.
+      * WITH HOLD keeps the cursor open across the interim COMMITs in
+      * 2500-INTERIM-COMMIT below - a plain COMMIT closes a non-HELD
+      * cursor in DB2, which would fail the next FETCH once more than
+      * one commit interval's worth of rows need archiving.
+      *---------------------------------------------------------------
+           EXEC SQL DECLARE CLMSARCH_CURSOR CURSOR WITH HOLD FOR
+               SELECT POLICY_NO,     CLAIM_ID,       CLAIMANT_NAME,
+                      CLAIM_DATE,    CLAIM_TYPE,      CLAIM_AMOUNT,
+                      COVERAGE_CODE, STATUS,          ADJUSTER_ID,
+                      SUBMIT_CHANNEL, INSERT_TS,      ADJUDICATED_DATE,
+                      ADJUDICATOR_ID
+               FROM CLAIMS_MASTER
+               WHERE STATUS IN ('A', 'D')
+                 AND CLAIM_DATE < :WS-CUTOFF-DATE
+               FOR UPDATE OF STATUS
+           END-EXEC.
+      *===============================================================
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-ARCHIVE-CLAIMS UNTIL END-OF-CURSOR.
+           PERFORM 9000-TERMINATE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+      *---------------------------------------------------------------
+       1000-INITIALIZE.
+           DISPLAY WS-PROGRAM-ID ': ARCHIVE/PURGE STARTING'.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           OPEN OUTPUT RPT-OUT.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY WS-PROGRAM-ID ': OPEN RPTFILE FAILED FS='
+                   WS-RPT-STATUS
+               MOVE +16 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 1050-READ-CONTROL-CARD.
+           PERFORM 1060-COMPUTE-CUTOFF-DATE.
+           PERFORM 1100-WRITE-PAGE-HEADER.
+           EXEC SQL OPEN CLMSARCH_CURSOR END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID ': OPEN CURSOR FAILED SQLCODE='
+                   SQLCODE
+               MOVE +16 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 2100-FETCH-NEXT.
+      *---------------------------------------------------------------
+       1050-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD.
+           IF WS-PARMCARD-STATUS = '00'
+               READ CONTROL-CARD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CC-RETENTION-YEARS > 0
+                           MOVE CC-RETENTION-YEARS TO WS-RETENTION-YEARS
+                       END-IF
+               END-READ
+               CLOSE CONTROL-CARD
+           END-IF.
+      *---------------------------------------------------------------
+       1060-COMPUTE-CUTOFF-DATE.
+           COMPUTE WS-CUTOFF-YYYY = WS-DATE-YYYY - WS-RETENTION-YEARS.
+           MOVE WS-CUTOFF-YYYY TO WS-CUTOFF-DATE-DISP(1:4).
+           MOVE WS-DATE-MM     TO WS-CUTOFF-DATE-DISP(5:2).
+           MOVE WS-DATE-DD     TO WS-CUTOFF-DATE-DISP(7:2).
+           MOVE WS-CUTOFF-DATE-DISP TO WS-CUTOFF-DATE.
+           STRING WS-CUTOFF-DATE-DISP(1:4) '-' WS-CUTOFF-DATE-DISP(5:2)
+                  '-' WS-CUTOFF-DATE-DISP(7:2)
+               DELIMITED BY SIZE INTO WS-TL2-CUTOFF.
+      *---------------------------------------------------------------
+       1100-WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER      TO WS-TL1-PAGE.
+           MOVE WS-RETENTION-YEARS  TO WS-TL2-YEARS.
+           WRITE RPT-LINE FROM WS-TITLE-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE RPT-LINE FROM WS-TITLE-LINE-2.
+           WRITE RPT-LINE FROM WS-SEPARATOR-LINE.
+           WRITE RPT-LINE FROM WS-COLUMN-HEADER.
+           WRITE RPT-LINE FROM WS-SEPARATOR-LINE.
+           MOVE 6 TO WS-LINE-COUNT.
+      *---------------------------------------------------------------
+       2000-ARCHIVE-CLAIMS.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1100-WRITE-PAGE-HEADER
+           END-IF.
+           PERFORM 2200-INSERT-HIST.
+           IF SQLCODE = 0
+               PERFORM 2300-DELETE-CURRENT
+           END-IF.
+           IF SQLCODE = 0
+               ADD 1 TO WS-ARCHIVE-COUNT
+               ADD 1 TO WS-COMMIT-COUNT
+               PERFORM 2400-FORMAT-DETAIL-LINE
+               WRITE RPT-LINE FROM WS-DETAIL-LINE
+               ADD 1 TO WS-LINE-COUNT
+           END-IF.
+           IF WS-COMMIT-COUNT >= WS-COMMIT-INTERVAL
+               PERFORM 2500-INTERIM-COMMIT
+           END-IF.
+           IF NOT END-OF-CURSOR
+               PERFORM 2100-FETCH-NEXT
+           END-IF.
+      *---------------------------------------------------------------
+       2100-FETCH-NEXT.
+           EXEC SQL
+               FETCH CLMSARCH_CURSOR
+               INTO :DCL-POLICY-NO,      :DCL-CLAIM-ID,
+                    :DCL-CLAIMANT-NAME,  :DCL-CLAIM-DATE,
+                    :DCL-CLAIM-TYPE,     :DCL-CLAIM-AMOUNT,
+                    :DCL-COVERAGE-CODE,  :DCL-STATUS,
+                    :DCL-ADJUSTER-ID,    :DCL-SUBMIT-CHANNEL,
+                    :DCL-INSERT-TS,      :DCL-ADJUDICATED-DATE,
+                    :DCL-ADJUDICATOR-ID
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN +100
+                   SET END-OF-CURSOR TO TRUE
+               WHEN OTHER
+                   DISPLAY WS-PROGRAM-ID ': FETCH FAILED SQLCODE='
+                       SQLCODE
+                   MOVE +8 TO WS-RETURN-CODE
+                   SET END-OF-CURSOR TO TRUE
+           END-EVALUATE.
+      *---------------------------------------------------------------
+       2200-INSERT-HIST.
+           MOVE DCL-POLICY-NO         TO DCL-HST-POLICY-NO.
+           MOVE DCL-CLAIM-ID          TO DCL-HST-CLAIM-ID.
+           MOVE DCL-CLAIMANT-NAME     TO DCL-HST-CLAIMANT-NAME.
+           MOVE DCL-CLAIM-DATE        TO DCL-HST-CLAIM-DATE.
+           MOVE DCL-CLAIM-TYPE        TO DCL-HST-CLAIM-TYPE.
+           MOVE DCL-CLAIM-AMOUNT      TO DCL-HST-CLAIM-AMOUNT.
+           MOVE DCL-COVERAGE-CODE     TO DCL-HST-COVERAGE-CODE.
+           MOVE DCL-STATUS            TO DCL-HST-STATUS.
+           MOVE DCL-ADJUSTER-ID       TO DCL-HST-ADJUSTER-ID.
+           MOVE DCL-SUBMIT-CHANNEL    TO DCL-HST-SUBMIT-CHANNEL.
+           MOVE DCL-INSERT-TS         TO DCL-HST-INSERT-TS.
+           MOVE DCL-ADJUDICATED-DATE  TO DCL-HST-ADJUDICATED-DATE.
+           MOVE DCL-ADJUDICATOR-ID    TO DCL-HST-ADJUDICATOR-ID.
+
+           EXEC SQL
+               SET :DCL-HST-ARCHIVED-TS = CURRENT TIMESTAMP
+           END-EXEC.
+
+           EXEC SQL
+               INSERT INTO CLAIMS_MASTER_HIST
+               (POLICY_NO,         CLAIM_ID,          CLAIMANT_NAME,
+                CLAIM_DATE,        CLAIM_TYPE,        CLAIM_AMOUNT,
+                COVERAGE_CODE,     STATUS,            ADJUSTER_ID,
+                SUBMIT_CHANNEL,    INSERT_TS,         ADJUDICATED_DATE,
+                ADJUDICATOR_ID,    ARCHIVED_TS)
+               VALUES
+               (:DCL-HST-POLICY-NO,     :DCL-HST-CLAIM-ID,
+                :DCL-HST-CLAIMANT-NAME, :DCL-HST-CLAIM-DATE,
+                :DCL-HST-CLAIM-TYPE,    :DCL-HST-CLAIM-AMOUNT,
+                :DCL-HST-COVERAGE-CODE, :DCL-HST-STATUS,
+                :DCL-HST-ADJUSTER-ID,   :DCL-HST-SUBMIT-CHANNEL,
+                :DCL-HST-INSERT-TS,     :DCL-HST-ADJUDICATED-DATE,
+                :DCL-HST-ADJUDICATOR-ID, :DCL-HST-ARCHIVED-TS)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID ': HIST INSERT FAILED SQLCODE='
+                   SQLCODE ' POLICY=' DCL-POLICY-NO
+               ADD 1 TO WS-ERROR-COUNT
+               MOVE +8 TO WS-RETURN-CODE
+           END-IF.
+      *---------------------------------------------------------------
+       2300-DELETE-CURRENT.
+           EXEC SQL
+               DELETE FROM CLAIMS_MASTER
+               WHERE CURRENT OF CLMSARCH_CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID ': DELETE FAILED SQLCODE='
+                   SQLCODE ' POLICY=' DCL-POLICY-NO
+               ADD 1 TO WS-ERROR-COUNT
+               MOVE +8 TO WS-RETURN-CODE
+      *---------------------------------------------------------------
+      * The matching 2200-INSERT-HIST just committed-pending row to
+      * CLAIMS_MASTER_HIST in this same unit of work; without a
+      * ROLLBACK here that insert would survive the next COMMIT while
+      * the CLAIMS_MASTER row it archived stays un-deleted, leaving a
+      * half-applied state that re-archives (and duplicates) the same
+      * row next run. Stop this run's archiving rather than risk
+      * continuing past a transaction we just rolled back.
+      *---------------------------------------------------------------
+               EXEC SQL ROLLBACK END-EXEC
+               SET END-OF-CURSOR TO TRUE
+           END-IF.
+      *---------------------------------------------------------------
+       2400-FORMAT-DETAIL-LINE.
+           MOVE DCL-POLICY-NO  TO WS-DL-POLICY-NO.
+           MOVE DCL-CLAIM-ID   TO WS-DL-CLAIM-ID.
+           MOVE DCL-CLAIM-DATE TO WS-CLAIM-DATE-DISP.
+           STRING WS-CLAIM-DATE-DISP(1:4) '-' WS-CLAIM-DATE-DISP(5:2)
+                  '-' WS-CLAIM-DATE-DISP(7:2)
+               DELIMITED BY SIZE INTO WS-DL-CLAIM-DATE.
+           MOVE DCL-STATUS     TO WS-DL-STATUS.
+           MOVE DCL-CLAIM-AMOUNT TO WS-DL-AMOUNT.
+      *---------------------------------------------------------------
+       2500-INTERIM-COMMIT.
+           EXEC SQL COMMIT END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID ': INTERIM COMMIT FAILED='
+                   SQLCODE
+               MOVE +8 TO WS-RETURN-CODE
+           ELSE
+               MOVE ZEROS TO WS-COMMIT-COUNT
+           END-IF.
+      *---------------------------------------------------------------
+       3000-FINAL-COMMIT.
+           IF WS-COMMIT-COUNT > 0
+               EXEC SQL COMMIT END-EXEC
+               IF SQLCODE NOT = 0
+                   DISPLAY WS-PROGRAM-ID
+                       ': FINAL COMMIT FAILED=' SQLCODE
+                   MOVE +8 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------
+       9000-TERMINATE.
+           EXEC SQL CLOSE CLMSARCH_CURSOR END-EXEC.
+           PERFORM 3000-FINAL-COMMIT.
+           MOVE WS-ARCHIVE-COUNT TO WS-SL-ARCHIVED.
+           WRITE RPT-LINE FROM WS-SUMMARY-LINE.
+           CLOSE RPT-OUT.
+           DISPLAY WS-PROGRAM-ID ': ARCHIVED=' WS-ARCHIVE-COUNT
+                   ' ERRORS=' WS-ERROR-COUNT.
+           DISPLAY WS-PROGRAM-ID ': RETURN-CODE=' WS-RETURN-CODE.
+      *===============================================================
