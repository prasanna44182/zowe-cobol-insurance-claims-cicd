@@ -0,0 +1,291 @@
+      *===============================================================
+      * CLMSAGE - Claims Aging Report
+      * Step 050 in CLMSJOB pipeline (DB2 precompile required)
+      * Lists claims still outstanding (STATUS = 'V', not yet
+      * adjudicated) with days-outstanding since CLAIM_DATE, bucketed
+      * into 0-30 / 31-60 / 61-90 / 91+ day aging bands.
+      * Return codes: 0=success  4=warning  8=error  16=severe
+      *===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLMSAGE.
+       AUTHOR. PRASANNA KUMAR MADALA.
+       DATE-WRITTEN. 2026-08-08.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-OUT ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+      *===============================================================
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-OUT
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS.
+       01  RPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-PROGRAM-ID          PIC X(08) VALUE 'CLMSAGE '.
+
+       01  WS-FILE-STATUSES.
+           05  WS-RPT-STATUS       PIC X(02) VALUE SPACES.
+
+       01  WS-RETURN-CODE          PIC S9(04) COMP VALUE +0.
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-DATE-YYYY        PIC 9(04).
+           05  WS-DATE-MM          PIC 9(02).
+           05  WS-DATE-DD          PIC 9(02).
+           05  WS-TIME-HH          PIC 9(02).
+           05  WS-TIME-MN          PIC 9(02).
+           05  WS-TIME-SS          PIC 9(02).
+           05  WS-TIME-HS          PIC 9(02).
+           05  WS-GMT-DIFF-HH      PIC S9(02).
+           05  WS-GMT-DIFF-MN      PIC S9(02).
+
+       01  WS-TODAY-NUMERIC        PIC 9(08).
+       01  WS-TODAY-INTEGER        PIC 9(09) COMP.
+       01  WS-CLAIM-DATE-DISP      PIC 9(08).
+       01  WS-CLAIM-DATE-INTEGER   PIC 9(09) COMP.
+       01  WS-DAYS-OUTSTANDING     PIC S9(09) COMP.
+
+       01  WS-PAGE-NUMBER          PIC 9(04) VALUE ZEROS.
+       01  WS-LINE-COUNT           PIC 9(02) VALUE 99.
+       01  WS-LINES-PER-PAGE       PIC 9(02) VALUE 55.
+
+       01  WS-TITLE-LINE-1.
+           05  FILLER              PIC X(50)
+               VALUE 'CLAIMS AGING REPORT - OUTSTANDING CLAIMS'.
+           05  FILLER              PIC X(52) VALUE SPACES.
+           05  FILLER              PIC X(06) VALUE 'PAGE: '.
+           05  WS-TL1-PAGE         PIC Z,ZZ9.
+           05  FILLER              PIC X(18) VALUE SPACES.
+
+       01  WS-TITLE-LINE-2.
+           05  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+           05  WS-TL2-DATE         PIC X(10).
+           05  FILLER              PIC X(106) VALUE SPACES.
+
+       01  WS-COLUMN-HEADER.
+           05  FILLER              PIC X(10) VALUE 'POLICY NO'.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(08) VALUE 'CLAIM ID'.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(20) VALUE 'CLAIMANT NAME'.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'CLAIM DATE'.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(15) VALUE 'CLAIM AMOUNT'.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(07) VALUE 'DAYS'.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'AGE BUCKET'.
+           05  FILLER              PIC X(42) VALUE SPACES.
+
+       01  WS-SEPARATOR-LINE.
+           05  FILLER              PIC X(90)  VALUE ALL '-'.
+           05  FILLER              PIC X(42)  VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-POLICY        PIC X(10).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DL-CLAIM-ID      PIC X(08).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DL-CLAIMANT      PIC X(20).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DL-CLAIM-DATE    PIC X(10).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DL-AMOUNT        PIC $$$,$$$,$$9.99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DL-DAYS          PIC ZZZ9.
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  WS-DL-BUCKET        PIC X(10).
+           05  FILLER              PIC X(32) VALUE SPACES.
+
+       01  WS-BUCKET-SUMMARY-HEADER.
+           05  FILLER              PIC X(12) VALUE 'AGE BUCKET'.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  FILLER              PIC X(12) VALUE 'CLAIM COUNT'.
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  FILLER              PIC X(15) VALUE 'TOTAL AMOUNT'.
+           05  FILLER              PIC X(85) VALUE SPACES.
+
+       01  WS-BUCKET-LINE.
+           05  WS-BL-LABEL         PIC X(12).
+           05  FILLER              PIC X(04) VALUE SPACES.
+           05  WS-BL-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(07) VALUE SPACES.
+           05  WS-BL-AMOUNT        PIC $$$,$$$,$$9.99.
+           05  FILLER              PIC X(76) VALUE SPACES.
+
+      *---------------------------------------------------------------
+      * Aging buckets - indexed 1=0-30, 2=31-60, 3=61-90, 4=91+
+      *---------------------------------------------------------------
+       01  WS-BUCKET-TABLE.
+           05  WS-BUCKET-ENTRY OCCURS 4 TIMES INDEXED BY WS-BKT-IDX.
+               10  WS-BKT-LABEL    PIC X(10).
+               10  WS-BKT-COUNT    PIC 9(07) VALUE ZEROS.
+               10  WS-BKT-AMOUNT   PIC 9(11)V99 VALUE ZEROS.
+
+       01  WS-DB2-FIELDS.
+           05  WS-POLICY-NO        PIC X(10).
+           05  WS-CLAIM-ID         PIC X(08).
+           05  WS-CLAIMANT-NAME    PIC X(30).
+           05  WS-CLAIM-DATE       PIC S9(08) COMP-3.
+           05  WS-CLAIM-AMOUNT     PIC S9(07)V99 COMP-3.
+
+       01  WS-FETCH-DONE           PIC X(01) VALUE 'N'.
+           88  FETCH-COMPLETE      VALUE 'Y'.
+
+           EXEC SQL DECLARE CLMSAGE_CURSOR CURSOR FOR
+               SELECT POLICY_NO, CLAIM_ID, CLAIMANT_NAME,
+                      CLAIM_DATE, CLAIM_AMOUNT
+               FROM CLAIMS_MASTER
+               WHERE STATUS IN ('N', 'V')
+               ORDER BY CLAIM_DATE
+           END-EXEC.
+      *===============================================================
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-OPEN-CURSOR.
+           PERFORM 3000-PROCESS-CURSOR
+               UNTIL FETCH-COMPLETE.
+           PERFORM 4000-WRITE-BUCKET-SUMMARY.
+           PERFORM 5000-CLOSE-CURSOR.
+           PERFORM 9000-TERMINATE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+      *---------------------------------------------------------------
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           STRING WS-DATE-YYYY '-' WS-DATE-MM '-' WS-DATE-DD
+               DELIMITED BY SIZE INTO WS-TL2-DATE.
+           COMPUTE WS-TODAY-NUMERIC =
+               (WS-DATE-YYYY * 10000) + (WS-DATE-MM * 100) + WS-DATE-DD.
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-NUMERIC).
+           PERFORM 1050-INIT-BUCKETS.
+           OPEN OUTPUT RPT-OUT.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY WS-PROGRAM-ID ': OPEN RPTFILE FAILED FS='
+                   WS-RPT-STATUS
+               MOVE +16 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 1100-WRITE-PAGE-HEADER.
+      *---------------------------------------------------------------
+       1050-INIT-BUCKETS.
+           MOVE '0-30'    TO WS-BKT-LABEL(1).
+           MOVE '31-60'   TO WS-BKT-LABEL(2).
+           MOVE '61-90'   TO WS-BKT-LABEL(3).
+           MOVE '91+'     TO WS-BKT-LABEL(4).
+      *---------------------------------------------------------------
+       1100-WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO WS-TL1-PAGE.
+           WRITE RPT-LINE FROM WS-TITLE-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE RPT-LINE FROM WS-TITLE-LINE-2.
+           WRITE RPT-LINE FROM WS-SEPARATOR-LINE.
+           WRITE RPT-LINE FROM WS-COLUMN-HEADER.
+           WRITE RPT-LINE FROM WS-SEPARATOR-LINE.
+           MOVE 5 TO WS-LINE-COUNT.
+      *---------------------------------------------------------------
+       2000-OPEN-CURSOR.
+           EXEC SQL OPEN CLMSAGE_CURSOR END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID
+                   ': CURSOR OPEN FAILED SQLCODE=' SQLCODE
+               MOVE +8 TO WS-RETURN-CODE
+               SET FETCH-COMPLETE TO TRUE
+           END-IF.
+      *---------------------------------------------------------------
+       3000-PROCESS-CURSOR.
+           EXEC SQL
+               FETCH CLMSAGE_CURSOR
+               INTO :WS-POLICY-NO, :WS-CLAIM-ID, :WS-CLAIMANT-NAME,
+                    :WS-CLAIM-DATE, :WS-CLAIM-AMOUNT
+           END-EXEC.
+
+           IF SQLCODE = +100
+               SET FETCH-COMPLETE TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF SQLCODE NOT = 0
+               DISPLAY WS-PROGRAM-ID
+                   ': FETCH FAILED SQLCODE=' SQLCODE
+               MOVE +8 TO WS-RETURN-CODE
+               SET FETCH-COMPLETE TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM 3100-COMPUTE-AGE.
+           PERFORM 3200-BUCKET-CLAIM.
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1100-WRITE-PAGE-HEADER
+           END-IF.
+
+           MOVE WS-POLICY-NO      TO WS-DL-POLICY.
+           MOVE WS-CLAIM-ID       TO WS-DL-CLAIM-ID.
+           MOVE WS-CLAIMANT-NAME  TO WS-DL-CLAIMANT.
+           STRING WS-CLAIM-DATE-DISP(1:4) '-' WS-CLAIM-DATE-DISP(5:2)
+                  '-' WS-CLAIM-DATE-DISP(7:2)
+               DELIMITED BY SIZE INTO WS-DL-CLAIM-DATE.
+           MOVE WS-CLAIM-AMOUNT   TO WS-DL-AMOUNT.
+           MOVE WS-DAYS-OUTSTANDING TO WS-DL-DAYS.
+           MOVE WS-BKT-LABEL(WS-BKT-IDX) TO WS-DL-BUCKET.
+           WRITE RPT-LINE FROM WS-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+      *---------------------------------------------------------------
+       3100-COMPUTE-AGE.
+           MOVE WS-CLAIM-DATE TO WS-CLAIM-DATE-DISP.
+           COMPUTE WS-CLAIM-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-CLAIM-DATE-DISP).
+           COMPUTE WS-DAYS-OUTSTANDING =
+               WS-TODAY-INTEGER - WS-CLAIM-DATE-INTEGER.
+           IF WS-DAYS-OUTSTANDING < 0
+               MOVE ZEROS TO WS-DAYS-OUTSTANDING
+           END-IF.
+      *---------------------------------------------------------------
+       3200-BUCKET-CLAIM.
+           EVALUATE TRUE
+               WHEN WS-DAYS-OUTSTANDING <= 30
+                   SET WS-BKT-IDX TO 1
+               WHEN WS-DAYS-OUTSTANDING <= 60
+                   SET WS-BKT-IDX TO 2
+               WHEN WS-DAYS-OUTSTANDING <= 90
+                   SET WS-BKT-IDX TO 3
+               WHEN OTHER
+                   SET WS-BKT-IDX TO 4
+           END-EVALUATE.
+           ADD 1 TO WS-BKT-COUNT(WS-BKT-IDX).
+           ADD WS-CLAIM-AMOUNT TO WS-BKT-AMOUNT(WS-BKT-IDX).
+      *---------------------------------------------------------------
+       4000-WRITE-BUCKET-SUMMARY.
+           WRITE RPT-LINE FROM WS-SEPARATOR-LINE.
+           WRITE RPT-LINE FROM WS-BUCKET-SUMMARY-HEADER.
+           PERFORM VARYING WS-BKT-IDX FROM 1 BY 1
+               UNTIL WS-BKT-IDX > 4
+               MOVE WS-BKT-LABEL(WS-BKT-IDX)  TO WS-BL-LABEL
+               MOVE WS-BKT-COUNT(WS-BKT-IDX)  TO WS-BL-COUNT
+               MOVE WS-BKT-AMOUNT(WS-BKT-IDX) TO WS-BL-AMOUNT
+               WRITE RPT-LINE FROM WS-BUCKET-LINE
+           END-PERFORM.
+      *---------------------------------------------------------------
+       5000-CLOSE-CURSOR.
+           EXEC SQL CLOSE CLMSAGE_CURSOR END-EXEC.
+      *---------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE RPT-OUT.
+           DISPLAY WS-PROGRAM-ID ': PROCESSING COMPLETE'.
+           DISPLAY WS-PROGRAM-ID ': RETURN-CODE=' WS-RETURN-CODE.
