@@ -0,0 +1,12 @@
+      *===============================================================
+      * RJHSTREC - Reject-rate history record
+      * One record appended per CLMSVALD run (DD REJHIST, DISP=MOD),
+      * read back sequentially by CLMSTRND to build the trend report.
+      *===============================================================
+       01  REJECT-HISTORY-RECORD.
+           05  RJH-RUN-DATE        PIC 9(08).
+           05  RJH-INPUT-COUNT     PIC 9(07).
+           05  RJH-VALID-COUNT     PIC 9(07).
+           05  RJH-REJECT-COUNT    PIC 9(07).
+           05  RJH-REJECT-PCT      PIC 9(03)V99.
+           05  FILLER              PIC X(10).
