@@ -0,0 +1,13 @@
+      *===============================================================
+      * DCLAUDIT - DB2 DCLGEN for CLAIMS_AUDIT table
+      * Generated declaration for host variables
+      * Table: Z77140.CLAIMS_AUDIT
+      * One row per status change (insert, adjudication, correction).
+      *===============================================================
+       01  DCLCLAIMS-AUDIT.
+           10  DCL-AUD-POLICY-NO      PIC X(10).
+           10  DCL-AUD-CLAIM-ID       PIC X(08).
+           10  DCL-AUD-OLD-STATUS     PIC X(01).
+           10  DCL-AUD-NEW-STATUS     PIC X(01).
+           10  DCL-AUD-CHANGED-BY     PIC X(08).
+           10  DCL-AUD-CHANGE-TS      PIC X(26).
