@@ -0,0 +1,17 @@
+      *===============================================================
+      * EXTRREC - Downstream Extract Feed Record Layout
+      * Flat fixed-width record (LRECL=100) produced by CLMSEXTR for
+      * systems outside CLMSJOB that need a copy of loaded claims.
+      *===============================================================
+       01  EXTRACT-RECORD.
+           05  EXT-POLICY-NUMBER   PIC X(10).
+           05  EXT-CLAIM-ID        PIC X(08).
+           05  EXT-CLAIMANT-NAME   PIC X(30).
+           05  EXT-CLAIM-DATE      PIC 9(08).
+           05  EXT-CLAIM-TYPE      PIC X(02).
+           05  EXT-CLAIM-AMOUNT    PIC 9(07)V99.
+           05  EXT-COVERAGE-CODE   PIC X(03).
+           05  EXT-STATUS          PIC X(01).
+           05  EXT-ADJUSTER-ID     PIC X(06).
+           05  EXT-SUBMIT-CHANNEL  PIC X(01).
+           05  FILLER              PIC X(22).
