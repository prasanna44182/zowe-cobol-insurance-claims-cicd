@@ -0,0 +1,15 @@
+      *===============================================================
+      * ALERTREC - Same-Day Large-Loss Alert Record
+      * Written by CLMSDB2 (DD ALERTOUT) whenever a claim submitted
+      * the same day it loads exceeds its claim-type large-loss
+      * threshold, so claims staff can look at it before it ages.
+      *===============================================================
+       01  ALERT-RECORD.
+           05  ALR-POLICY-NUMBER   PIC X(10).
+           05  ALR-CLAIM-ID        PIC X(08).
+           05  ALR-CLAIMANT-NAME   PIC X(30).
+           05  ALR-CLAIM-TYPE      PIC X(02).
+           05  ALR-CLAIM-AMOUNT    PIC 9(07)V99.
+           05  ALR-THRESHOLD       PIC 9(07)V99.
+           05  ALR-ALERT-TS        PIC X(26).
+           05  FILLER              PIC X(05).
