@@ -0,0 +1,15 @@
+      *===============================================================
+      * LOADTOTREC - CLMSDB2 Control-Totals Record
+      * One record per run (DD LOADTOTO), read by CLMSBAL to
+      * reconcile step 020's activity against CLAIMS_MASTER.
+      * LOT-PRE-LOAD-ROWCOUNT is the CLAIMS_MASTER row count taken
+      * before this run's first INSERT, so CLMSBAL can compare the
+      * actual row-count delta to LOT-INSERT-COUNT.
+      *===============================================================
+       01  LOAD-TOTALS-RECORD.
+           05  LOT-INPUT-COUNT       PIC 9(07).
+           05  LOT-INSERT-COUNT      PIC 9(07).
+           05  LOT-DUPKEY-COUNT      PIC 9(07).
+           05  LOT-ERROR-COUNT       PIC 9(07).
+           05  LOT-PRE-LOAD-ROWCOUNT PIC 9(09).
+           05  FILLER                PIC X(10).
