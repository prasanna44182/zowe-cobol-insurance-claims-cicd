@@ -0,0 +1,14 @@
+      *===============================================================
+      * CLMLNREC - Itemized Claim Line Record Layout
+      * Input to CLMSDB2 (DD CLNSIN), one record per claim line item.
+      * Must be in the same POLICY_NO/CLAIM_ID key sequence as CLAIMIN
+      * so CLMSDB2 can match lines to their header claim record by
+      * record, without a keyed lookup.
+      *===============================================================
+       01  CLAIM-LINE-RECORD.
+           05  LN-POLICY-NUMBER    PIC X(10).
+           05  LN-CLAIM-ID         PIC X(08).
+           05  LN-LINE-NO          PIC 9(04).
+           05  LN-LINE-AMOUNT      PIC 9(07)V99.
+           05  LN-LINE-DESC        PIC X(20).
+           05  FILLER              PIC X(49).
