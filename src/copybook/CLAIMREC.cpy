@@ -35,4 +35,12 @@
                88  CLM-STATUS-NEW      VALUE 'N'.
                88  CLM-STATUS-VALID    VALUE 'V'.
                88  CLM-STATUS-REJECT   VALUE 'R'.
-           05  FILLER              PIC X(29).
+           05  CLM-ADJUSTER-ID     PIC X(06).
+           05  CLM-SUBMIT-CHANNEL  PIC X(01).
+               88  CLM-CHAN-ONLINE     VALUE 'O'.
+               88  CLM-CHAN-PHONE      VALUE 'P'.
+               88  CLM-CHAN-PAPER      VALUE 'M'.
+               88  CLM-CHAN-VALID      VALUE 'O' 'P' 'M'.
+           05  CLM-CORRECTION-FLAG PIC X(01).
+               88  CLM-IS-CORRECTION  VALUE 'C'.
+           05  FILLER              PIC X(21).
