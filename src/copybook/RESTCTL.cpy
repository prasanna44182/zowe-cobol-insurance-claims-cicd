@@ -0,0 +1,27 @@
+      *===============================================================
+      * RESTCTL - Restart control record
+      * One record per batch step, rewritten at every checkpoint.
+      * RST-ROW-COUNT = 0 / RST-PROGRAM-ID = SPACES means the step
+      * last ended clean and the next run should start from record 1.
+      * Shared by CLMSDB2 (LOADRCTL) and CLMSVALD (VALRCTL).
+      * RST-PRELOAD-COUNT is CLMSDB2-specific: the CLAIMS_MASTER row
+      * count taken at the true start of the job, before this job's
+      * own run-unit committed anything, so a restarted run's control
+      * totals reconcile against the same baseline as the first
+      * attempt instead of one already inflated by its own prior
+      * commits (unused by CLMSVALD).
+      * RST-VALID-COUNT / RST-REJECT-COUNT are CLMSVALD-specific: the
+      * valid/reject totals as of the last checkpoint, so a restarted
+      * run's control totals and reject-history record pick up where
+      * the pre-abend run left off instead of undercounting everything
+      * processed before the checkpoint (unused by CLMSDB2).
+      *===============================================================
+       01  RESTART-RECORD.
+           05  RST-PROGRAM-ID      PIC X(08).
+           05  RST-LAST-POLICY-NO  PIC X(10).
+           05  RST-LAST-CLAIM-ID   PIC X(08).
+           05  RST-ROW-COUNT       PIC 9(09).
+           05  RST-TIMESTAMP       PIC X(26).
+           05  RST-PRELOAD-COUNT   PIC 9(09).
+           05  RST-VALID-COUNT     PIC 9(07).
+           05  RST-REJECT-COUNT    PIC 9(07).
