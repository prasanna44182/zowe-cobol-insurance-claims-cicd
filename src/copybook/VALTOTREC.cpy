@@ -0,0 +1,10 @@
+      *===============================================================
+      * VALTOTREC - CLMSVALD Control-Totals Record
+      * One record per run (DD VALTOTOT), read by CLMSBAL to
+      * reconcile step 010 against step 020.
+      *===============================================================
+       01  VALIDATE-TOTALS-RECORD.
+           05  VLT-INPUT-COUNT     PIC 9(07).
+           05  VLT-VALID-COUNT     PIC 9(07).
+           05  VLT-REJECT-COUNT    PIC 9(07).
+           05  FILLER              PIC X(10).
