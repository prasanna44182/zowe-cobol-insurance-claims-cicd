@@ -12,4 +12,8 @@
            10  DCL-CLAIM-AMOUNT    PIC S9(07)V99 COMP-3.
            10  DCL-COVERAGE-CODE   PIC X(03).
            10  DCL-STATUS          PIC X(01).
+           10  DCL-ADJUSTER-ID     PIC X(06).
+           10  DCL-SUBMIT-CHANNEL  PIC X(01).
            10  DCL-INSERT-TS       PIC X(26).
+           10  DCL-ADJUDICATED-DATE PIC S9(08) COMP-3.
+           10  DCL-ADJUDICATOR-ID  PIC X(08).
