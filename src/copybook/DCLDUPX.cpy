@@ -0,0 +1,13 @@
+      *===============================================================
+      * DCLDUPX - DB2 DCLGEN for CLAIMS_DUPLICATE table
+      * Generated declaration for host variables
+      * Table: Z77140.CLAIMS_DUPLICATE
+      * One row per load-time duplicate key (SQLCODE -803) so rejected
+      * rows can be investigated instead of only counted/displayed.
+      *===============================================================
+       01  DCLCLAIMS-DUPLICATE.
+           10  DCL-DUP-POLICY-NO      PIC X(10).
+           10  DCL-DUP-CLAIM-ID       PIC X(08).
+           10  DCL-DUP-CLAIMANT-NAME  PIC X(30).
+           10  DCL-DUP-CLAIM-AMOUNT   PIC S9(07)V99 COMP-3.
+           10  DCL-DUP-DETECTED-TS    PIC X(26).
