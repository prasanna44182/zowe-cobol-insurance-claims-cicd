@@ -0,0 +1,15 @@
+      *===============================================================
+      * DCLCLNS - DB2 DCLGEN for CLAIM_LINES table
+      * Generated declaration for host variables
+      * Table: Z77140.CLAIM_LINES
+      * One row per itemized claim line, keyed by POLICY_NO/CLAIM_ID/
+      * LINE_NO. CLAIMS_MASTER.CLAIM_AMOUNT is reconciled against the
+      * sum of a claim's CLAIM_LINES rows at load time (see CLMSDB2
+      * 2355-PROCESS-CLAIM-LINES).
+      *===============================================================
+       01  DCLCLAIM-LINES.
+           10  DCL-LN-POLICY-NO    PIC X(10).
+           10  DCL-LN-CLAIM-ID     PIC X(08).
+           10  DCL-LN-LINE-NO      PIC S9(04) COMP.
+           10  DCL-LN-LINE-AMOUNT  PIC S9(07)V99 COMP-3.
+           10  DCL-LN-LINE-DESC    PIC X(20).
