@@ -0,0 +1,15 @@
+      *===============================================================
+      * ADJTREC - Adjudication Transaction Record Layout
+      * Input to CLMSADJU (DD ADJIN). One record per claim disposition
+      * decision to be posted against CLAIMS_MASTER.
+      *===============================================================
+       01  ADJUDICATION-TRANSACTION.
+           05  ADJ-POLICY-NUMBER   PIC X(10).
+           05  ADJ-CLAIM-ID        PIC X(08).
+           05  ADJ-NEW-STATUS      PIC X(01).
+               88  ADJ-STATUS-APPROVED   VALUE 'A'.
+               88  ADJ-STATUS-DENIED     VALUE 'D'.
+               88  ADJ-STATUS-VALID      VALUE 'A' 'D'.
+           05  ADJ-ADJUDICATOR-ID  PIC X(08).
+           05  ADJ-ADJUDICATED-DATE PIC 9(08).
+           05  FILLER              PIC X(15).
