@@ -0,0 +1,16 @@
+      *===============================================================
+      * POLYREC - Policy Master Record Layout
+      * VSAM KSDS lookup file (LRECL=60, key pos 1-10)
+      * Keyed by POLICY-NUMBER, read by CLMSVALD to confirm a claim's
+      * policy exists and is active before it is allowed through.
+      *===============================================================
+       01  POLICY-RECORD.
+           05  POL-POLICY-NUMBER   PIC X(10).
+           05  POL-HOLDER-NAME     PIC X(30).
+           05  POL-STATUS          PIC X(01).
+               88  POL-STATUS-ACTIVE     VALUE 'A'.
+               88  POL-STATUS-LAPSED     VALUE 'L'.
+               88  POL-STATUS-CANCELLED  VALUE 'C'.
+           05  POL-EFFECTIVE-DATE  PIC 9(08).
+           05  POL-EXPIRATION-DATE PIC 9(08).
+           05  FILLER              PIC X(10).
