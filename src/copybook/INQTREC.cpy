@@ -0,0 +1,11 @@
+      *===============================================================
+      * INQTREC - Claim Inquiry Request Record Layout
+      * Input to CLMSINQ (DD INQIN). One record per POLICY_NO/CLAIM_ID
+      * pair to look up and display the full CLAIMS_MASTER row for.
+      * Batch/card-driven to start; a CICS transaction can front this
+      * same lookup later without changing the underlying paragraph.
+      *===============================================================
+       01  INQUIRY-REQUEST.
+           05  INQ-POLICY-NUMBER   PIC X(10).
+           05  INQ-CLAIM-ID        PIC X(08).
+           05  FILLER              PIC X(62).
