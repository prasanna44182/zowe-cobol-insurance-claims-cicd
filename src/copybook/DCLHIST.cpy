@@ -0,0 +1,22 @@
+      *===============================================================
+      * DCLHIST - DB2 DCLGEN for CLAIMS_MASTER_HIST table
+      * Generated declaration for host variables
+      * Table: Z77140.CLAIMS_MASTER_HIST
+      * One row per claim archived off CLAIMS_MASTER by CLMSARCH, same
+      * layout as DCLCLMS plus the timestamp the row was archived.
+      *===============================================================
+       01  DCLCLAIMS-MASTER-HIST.
+           10  DCL-HST-POLICY-NO       PIC X(10).
+           10  DCL-HST-CLAIM-ID        PIC X(08).
+           10  DCL-HST-CLAIMANT-NAME   PIC X(30).
+           10  DCL-HST-CLAIM-DATE      PIC S9(08) COMP-3.
+           10  DCL-HST-CLAIM-TYPE      PIC X(02).
+           10  DCL-HST-CLAIM-AMOUNT    PIC S9(07)V99 COMP-3.
+           10  DCL-HST-COVERAGE-CODE   PIC X(03).
+           10  DCL-HST-STATUS          PIC X(01).
+           10  DCL-HST-ADJUSTER-ID     PIC X(06).
+           10  DCL-HST-SUBMIT-CHANNEL  PIC X(01).
+           10  DCL-HST-INSERT-TS       PIC X(26).
+           10  DCL-HST-ADJUDICATED-DATE PIC S9(08) COMP-3.
+           10  DCL-HST-ADJUDICATOR-ID  PIC X(08).
+           10  DCL-HST-ARCHIVED-TS     PIC X(26).
